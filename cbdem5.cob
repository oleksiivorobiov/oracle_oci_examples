@@ -0,0 +1,419 @@
+      *
+      * $Header: cbdem5.cob 09-aug-26.00:00:00 dlanders Exp $
+      *
+      * Copyright (c) 1991, 1999, Oracle Corporation.  All rights reserved.
+      *
+      *   NAME
+      *     cbdem5.cob - Cobol demo program # 5
+      *   MODIFIED   (MM/DD/YY)
+      *    dlanders   08/09/26 -  Creation
+      * ---------------------------------------------------------
+      * CBDEM5 IS A BATCH REPORT PROGRAM THAT RECONCILES EMP AGAINST
+      * DEPT AFTER A CBDEM1 HIRING RUN.  IT GROUPS EMP BY DEPTNO,
+      * JOINS TO DEPT FOR THE DEPARTMENT NAME, AND PRINTS PER-
+      * DEPARTMENT HEADCOUNT AND TOTAL SAL TO REPORT-FILE.  A
+      * DEPTNO PRESENT IN EMP WITH NO MATCHING DEPT ROW (WHICH
+      * CBDEM1'S OWN DEPTNO VALIDATION SHOULD PREVENT) IS OUTER-
+      * JOINED IN AND FLAGGED RATHER THAN SILENTLY DROPPED.
+      *----------------------------------------------------------
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CBDEM5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONNECT-FILE ASSIGN TO "ORACONN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONNECT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "DEPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONNECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONNECT-REC          PIC X(132).
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-REC           PIC X(132).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC        PIC X(200).
+       WORKING-STORAGE SECTION.
+       01  LDA.
+           02   LDA-V2RC       PIC S9(4) COMP.
+           02   FILLER         PIC X(10).
+           02   LDA-RC         PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
+       01  HDA                 PIC X(512).
+
+       01  CURSOR-1.
+           02   C-V2RC         PIC S9(4) COMP.
+           02   C-TYPE         PIC S9(4) COMP.
+           02   C-ROWS         PIC S9(9) COMP.
+           02   C-OFFS         PIC S9(4) COMP.
+           02   C-FNC          PIC S9(4) COMP.
+           02   C-RC           PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
+
+      * Connect information.  These default to the local demo
+      * account, but are overridden by CONNECT-FILE, if present -
+      * see READ-CONNECT-INFO.
+       77   USER-ID            PIC X(30) VALUE "SCOTT".
+       77   USER-ID-L          PIC S9(9) VALUE 5 COMP.
+       77   PSW                PIC X(30) VALUE "tiger".
+       77   PSW-L              PIC S9(9) VALUE 5 COMP.
+       77   CONN               PIC X(80) VALUE SPACES.
+       77   CONN-L             PIC S9(9) VALUE 0 COMP.
+       77   CONN-MODE          PIC S9(9) VALUE 0 COMP.
+
+       77   CONNECT-FILE-STATUS PIC X(2).
+           88  CONNECT-FILE-OK      VALUE "00".
+       77   CONNECT-TRIES      PIC S9(4) COMP VALUE 0.
+       77   CONNECT-MAX-TRIES  PIC S9(4) COMP VALUE 3.
+
+       77   REPORT-FILE-STATUS PIC X(2).
+           88  REPORT-FILE-OK       VALUE "00".
+       77   REPORT-DATE        PIC 9(8).
+       77   REPORT-TIME        PIC 9(8).
+
+      * The grouping query itself.  DEPT is outer-joined so a
+      * DEPTNO in EMP with no matching DEPT row still comes back
+      * as one group, with DNAME defaulted to the *ORPHAN* marker
+      * instead of the row being dropped by the join.
+       77   SQL-RPT            PIC X(220) VALUE
+               "SELECT E.DEPTNO, NVL(D.DNAME,'*ORPHAN*'),
+      -        " COUNT(*), NVL(SUM(E.SAL),0) FROM EMP E, DEPT D
+      -        " WHERE E.DEPTNO = D.DEPTNO(+)
+      -        " GROUP BY E.DEPTNO, D.DNAME ORDER BY E.DEPTNO".
+       77   SQL-RPT-L          PIC S9(9) VALUE 220 COMP.
+
+      * One row of the report: department number, name (or the
+      * *ORPHAN* marker), headcount, and summed salary.
+       77   RPT-DEPTNO         PIC S9(7)V99 COMP-3.
+       77   RPT-DEPTNO-D       PIC ZZZ9.
+       77   RPT-DNAME          PIC X(15).
+       77   RPT-COUNT          PIC S9(7)V99 COMP-3.
+       77   RPT-COUNT-D        PIC ZZZZ9.
+       77   RPT-SAL            PIC S9(7)V99 COMP-3.
+       77   RPT-SAL-D          PIC ZZZZZZ9.99.
+
+       77   TOTAL-HEADCOUNT    PIC S9(9) COMP VALUE 0.
+       77   TOTAL-HEADCOUNT-D  PIC ZZZZ9.
+       77   TOTAL-SAL          PIC S9(9)V99 COMP-3 VALUE 0.
+       77   TOTAL-SAL-D        PIC ZZZZZZ9.99.
+       77   ORPHAN-COUNT       PIC S9(9) COMP VALUE 0.
+       77   ORPHAN-COUNT-D     PIC ZZZ9.
+       77   ROWS-FETCHED       PIC S9(9) COMP VALUE 0.
+
+       77   FMT                PIC X(6).
+       77   PACKED-DEC-L       PIC S9(9) COMP VALUE 5.
+       77   PACKED-DEC-T       PIC S9(9) COMP VALUE 7.
+       77   DNAME-L            PIC S9(9) COMP VALUE 15.
+       77   VARCHAR2-T         PIC S9(9) COMP VALUE 1.
+       77   ZERO-A             PIC S9(9) COMP VALUE 0.
+       77   ZERO-B             PIC S9(4) COMP VALUE 0.
+       77   ONE                PIC S9(9) COMP VALUE 1.
+       77   TWO                PIC S9(9) COMP VALUE 2.
+       77   THREE              PIC S9(9) COMP VALUE 3.
+       77   FOUR               PIC S9(9) COMP VALUE 4.
+
+       77   ERR-RC             PIC S9(9) COMP.
+       77   ERR-FNC            PIC S9(4) COMP.
+       77   ERR-FNC-D          PIC ZZ9.
+       77   ERR-RC-D           PIC ZZZZZZZZ9.
+       77   MSGBUF             PIC X(160).
+       77   MSGBUF-L           PIC S9(9) COMP VALUE 160.
+
+       77   ERROR-LOG-STATUS   PIC X(2).
+           88  ERROR-LOG-OK         VALUE "00".
+       77   ERROR-LOG-DATE     PIC 9(8).
+       77   ERROR-LOG-TIME     PIC 9(8).
+       77   ERROR-LOG-PTR      PIC S9(4) COMP.
+
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           PERFORM READ-CONNECT-INFO.
+
+      *----------------------------------------------------------
+      * CONNECT TO ORACLE IN NON-BLOCKING MODE, RETRYING A FEW
+      * TIMES BEFORE GIVING UP.  HDA MUST BE INITIALIZED TO ALL
+      * ZEROS BEFORE EACH CALL TO OLOG.
+      *----------------------------------------------------------
+
+           MOVE 0 TO CONNECT-TRIES.
+           PERFORM UNTIL LDA-RC = 0
+                      OR CONNECT-TRIES NOT < CONNECT-MAX-TRIES
+              ADD 1 TO CONNECT-TRIES
+              MOVE LOW-VALUES TO HDA
+              CALL "OLOG" USING LDA, HDA, USER-ID, USER-ID-L,
+                    PSW, PSW-L, CONN, CONN-L, CONN-MODE
+              IF LDA-RC NOT = 0
+                 DISPLAY "Connect attempt " CONNECT-TRIES
+                         " failed, retrying..."
+              END-IF
+           END-PERFORM.
+
+           IF LDA-RC NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-STOP.
+
+           DISPLAY "Connected to ORACLE as user ", USER-ID.
+
+           CALL "OOPEN" USING CURSOR-1, LDA.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-LOGOF.
+
+      *----------------------------------------------------------
+      * PARSE AND DEFINE THE GROUPING QUERY.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-1, SQL-RPT, SQL-RPT-L,
+                ZERO-A, TWO.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-1, ONE, RPT-DEPTNO,
+                PACKED-DEC-L, PACKED-DEC-T, TWO, ZERO-B, FMT,
+                ZERO-A, ZERO-A, ZERO-B, ZERO-B.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-1, TWO, RPT-DNAME,
+                DNAME-L, VARCHAR2-T, ZERO-A, ZERO-B, FMT,
+                ZERO-A, ZERO-A, ZERO-B, ZERO-B.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-1, THREE, RPT-COUNT,
+                PACKED-DEC-L, PACKED-DEC-T, TWO, ZERO-B, FMT,
+                ZERO-A, ZERO-A, ZERO-B, ZERO-B.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-1, FOUR, RPT-SAL,
+                PACKED-DEC-L, PACKED-DEC-T, TWO, ZERO-B, FMT,
+                ZERO-A, ZERO-A, ZERO-B, ZERO-B.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OEXEC" USING CURSOR-1.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * OPEN THE REPORT FILE AND WRITE ITS HEADER.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT REPORT-FILE-OK
+              DISPLAY "Unable to open the department report file."
+              GO TO EXIT-CLOSE.
+
+           ACCEPT REPORT-DATE FROM DATE YYYYMMDD.
+           ACCEPT REPORT-TIME FROM TIME.
+           MOVE SPACES TO REPORT-REC.
+           STRING "Department headcount/payroll reconciliation - "
+                  DELIMITED BY SIZE
+                  REPORT-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  REPORT-TIME DELIMITED BY SIZE
+             INTO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE SPACES TO REPORT-REC.
+           STRING "DEPTNO DNAME           HEADCOUNT     TOTAL SAL"
+                  DELIMITED BY SIZE
+             INTO REPORT-REC.
+           WRITE REPORT-REC.
+
+      *----------------------------------------------------------
+      * FETCH ONE GROUP PER DEPARTMENT AND PRINT A REPORT LINE
+      * FOR IT, UNTIL THE QUERY RUNS OUT OF ROWS.
+      *----------------------------------------------------------
+
+           CALL "OFETCH" USING CURSOR-1.
+           PERFORM UNTIL C-RC IN CURSOR-1 = 1403
+              IF C-RC IN CURSOR-1 NOT = 0
+                 PERFORM ORA-ERROR
+                 GO TO EXIT-CLOSE
+              END-IF
+              PERFORM PRINT-DEPT-LINE
+              CALL "OFETCH" USING CURSOR-1
+           END-PERFORM.
+
+           PERFORM WRITE-REPORT-FOOTER.
+           CLOSE REPORT-FILE.
+
+           DISPLAY ROWS-FETCHED " department(s) reconciled, "
+                   ORPHAN-COUNT " orphan DEPTNO(s) found.".
+
+
+       EXIT-CLOSE.
+
+           CALL "OCLOSE" USING CURSOR-1.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR.
+
+       EXIT-LOGOF.
+
+           CALL "OLOGOF" USING LDA.
+           IF LDA-RC NOT = 0
+              PERFORM ORA-ERROR.
+
+       EXIT-STOP.
+
+           DISPLAY "End of the CBDEM5 program."
+           STOP RUN.
+
+
+      * If a CONNECT-FILE is present, it holds a SQL*Plus-style
+      * "userid/password@connect-string" line that overrides the
+      * built-in demo account.  Its absence is not an error - the
+      * defaults set up in WORKING-STORAGE are used instead.
+       READ-CONNECT-INFO.
+
+           OPEN INPUT CONNECT-FILE.
+           IF CONNECT-FILE-OK
+              READ CONNECT-FILE INTO CONNECT-REC
+              IF CONNECT-FILE-OK
+                 UNSTRING CONNECT-REC DELIMITED BY "/" OR "@"
+                    INTO USER-ID, PSW, CONN
+                 MOVE 0 TO USER-ID-L
+                 INSPECT USER-ID TALLYING USER-ID-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO PSW-L
+                 INSPECT PSW TALLYING PSW-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO CONN-L
+                 INSPECT CONN TALLYING CONN-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+              END-IF
+              CLOSE CONNECT-FILE
+           END-IF.
+
+      * Format one fetched (DEPTNO, DNAME, HEADCOUNT, SAL) group
+      * as a report line, roll it into the grand totals, and flag
+      * it if DNAME came back as the *ORPHAN* marker.
+       PRINT-DEPT-LINE.
+
+           ADD 1 TO ROWS-FETCHED.
+           ADD RPT-COUNT TO TOTAL-HEADCOUNT.
+           ADD RPT-SAL TO TOTAL-SAL.
+           IF RPT-DNAME(1 : 8) = "*ORPHAN*"
+              ADD 1 TO ORPHAN-COUNT.
+
+           MOVE RPT-DEPTNO TO RPT-DEPTNO-D.
+           MOVE RPT-COUNT TO RPT-COUNT-D.
+           MOVE RPT-SAL TO RPT-SAL-D.
+
+           MOVE SPACES TO REPORT-REC.
+           STRING RPT-DEPTNO-D DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  RPT-DNAME DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  RPT-COUNT-D DELIMITED BY SIZE
+                  "      " DELIMITED BY SIZE
+                  RPT-SAL-D DELIMITED BY SIZE
+             INTO REPORT-REC.
+           IF RPT-DNAME(1 : 8) = "*ORPHAN*"
+              STRING REPORT-REC DELIMITED BY SIZE
+                     "  *** NO MATCHING DEPT ROW ***" DELIMITED BY SIZE
+                INTO REPORT-REC
+           END-IF.
+           WRITE REPORT-REC.
+           DISPLAY REPORT-REC.
+
+      * Write the grand-total line closing out the report.
+       WRITE-REPORT-FOOTER.
+
+           MOVE TOTAL-HEADCOUNT TO TOTAL-HEADCOUNT-D.
+           MOVE TOTAL-SAL TO TOTAL-SAL-D.
+           MOVE ORPHAN-COUNT TO ORPHAN-COUNT-D.
+
+           MOVE SPACES TO REPORT-REC.
+           STRING "TOTAL         " DELIMITED BY SIZE
+                  TOTAL-HEADCOUNT-D DELIMITED BY SIZE
+                  "      " DELIMITED BY SIZE
+                  TOTAL-SAL-D DELIMITED BY SIZE
+             INTO REPORT-REC.
+           WRITE REPORT-REC.
+
+           MOVE SPACES TO REPORT-REC.
+           STRING ORPHAN-COUNT-D DELIMITED BY SIZE
+                  " department(s) had no matching DEPT row."
+                  DELIMITED BY SIZE
+             INTO REPORT-REC.
+           WRITE REPORT-REC.
+
+      *----------------------------------------------------------
+      * DISPLAY ORACLE ERROR NOTICE.
+      *----------------------------------------------------------
+
+       ORA-ERROR.
+
+           IF LDA-RC NOT = 0
+              DISPLAY "OLOGON error"
+              MOVE LDA-RC TO ERR-RC
+              MOVE 0 TO ERR-FNC
+           ELSE
+              MOVE C-RC IN CURSOR-1 TO ERR-RC
+              MOVE C-FNC IN CURSOR-1 TO ERR-FNC.
+
+           DISPLAY "ORACLE error" WITH NO ADVANCING.
+           IF ERR-FNC NOT = 0
+              MOVE ERR-FNC TO ERR-FNC-D
+              DISPLAY " processing OCI function"
+                   ERR-FNC-D "."
+           ELSE
+              DISPLAY ".".
+
+           MOVE " " TO MSGBUF.
+           CALL "OERHMS" USING LDA, ERR-RC, MSGBUF, MSGBUF-L.
+           DISPLAY MSGBUF.
+
+           PERFORM WRITE-ERROR-LOG.
+
+      *----------------------------------------------------------
+      * APPEND ONE LINE (TIMESTAMP, PROGRAM NAME, FUNCTION/ERROR
+      * CODE, AND THE OERHMS MESSAGE TEXT) TO ERROR-LOG-FILE, SO
+      * A NIGHT'S BATCH RUN CAN BE REVIEWED THE NEXT MORNING.
+      *----------------------------------------------------------
+
+       WRITE-ERROR-LOG.
+
+           ACCEPT ERROR-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERROR-LOG-TIME FROM TIME.
+           MOVE ERR-RC TO ERR-RC-D.
+
+           MOVE SPACES TO ERROR-LOG-REC.
+           MOVE 1 TO ERROR-LOG-PTR.
+           STRING ERROR-LOG-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ERROR-LOG-TIME DELIMITED BY SIZE
+                  " CBDEM5 FNC=" DELIMITED BY SIZE
+                  ERR-FNC-D DELIMITED BY SIZE
+                  " RC=" DELIMITED BY SIZE
+                  ERR-RC-D DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  MSGBUF DELIMITED BY SIZE
+             INTO ERROR-LOG-REC
+             WITH POINTER ERROR-LOG-PTR.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF NOT ERROR-LOG-OK
+              OPEN OUTPUT ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
