@@ -6,6 +6,29 @@
       *   NAME
       *     cbdem1.cob - Cobol demo program # 1
       *   MODIFIED   (MM/DD/YY)
+      *    dlanders   08/09/26 -  append every ORA-ERROR to a common
+      *                           ERROR-LOG-FILE so a batch run's OCI
+      *                           failures can be reviewed the next day
+      *    dlanders   08/09/26 -  add a startup menu with UPDATE-EMP
+      *                           and DEACTIVATE-EMP paragraphs, each
+      *                           writing their own EMP_AUDIT row, so
+      *                           existing hires no longer have to be
+      *                           fixed up with hand-run SQL
+      *    dlanders   08/09/26 -  read connect information from
+      *                           CONNECT-FILE when present, and
+      *                           retry OLOG a few times before
+      *                           giving up
+      *    dlanders   08/09/26 -  write an EMP_AUDIT row for every
+      *                           employee added, in the same
+      *                           transaction as the EMP insert
+      *    dlanders   08/09/26 -  reserve a block of employee numbers
+      *                           per department instead of a single
+      *                           shop-wide counter
+      *    dlanders   08/09/26 -  validate salary against a min/max
+      *                           band for the job before inserting
+      *    dlanders   08/09/26 -  read new hires from HIRE-FILE for
+      *                           unattended batch runs, in addition
+      *                           to the interactive ACCEPT prompts
       *    mjaeger    07/14/99 -  bug 808870: OCCS: convert tabs, no long lines
       *    plocke     11/14/95 -  to update for v7.3
       *    dchatter   07/20/95 -  merge changes from branch 1.1.720.1
@@ -15,9 +38,11 @@
       * CBDEM1 IS A SIMPLE EXAMPLE PROGRAM WHICH ADDS
       * NEW EMPLOYEE ROWS TO THE PERSONNEL DATA BASE. CHECKING
       * IS DONE TO INSURE THE INTEGRITY OF THE DATA BASE.
-      * THE EMPLOYEE NUMBERS ARE AUTOMATICALLY SELECTED USING
-      * THE CURRENT MAXIMUM EMPLOYEE NUMBER AS THE START.
-      * IF ANY EMPLOYEE NUMBER IS A DUPLICATE, IT IS SKIPPED.
+      * EMPLOYEE NUMBERS ARE AUTOMATICALLY SELECTED FROM A BLOCK OF
+      * NUMBERS RESERVED FOR THE EMPLOYEE'S DEPARTMENT (DEPT 10 GETS
+      * 1000-1999, DEPT 20 GETS 2000-2999, AND SO ON), STARTING FROM
+      * THE CURRENT MAXIMUM EMPLOYEE NUMBER ALREADY USED IN THAT
+      * BLOCK.  IF ANY EMPLOYEE NUMBER IS A DUPLICATE, IT IS SKIPPED.
       * THE PROGRAM QUERIES THE USER FOR DATA AS FOLLOWS:
       *
       *          Enter employee name  :
@@ -42,7 +67,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CBDEM1.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIRE-FILE ASSIGN TO "HIREFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIRE-FILE-STATUS.
+           SELECT CONNECT-FILE ASSIGN TO "ORACONN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONNECT-FILE-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HIRE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  HIRE-REC.
+           02   HIRE-ENAME     PIC X(12).
+           02   HIRE-JOB       PIC X(12).
+           02   HIRE-SAL       PIC X(10).
+           02   HIRE-DEPTNO    PIC X(10).
+       FD  CONNECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONNECT-REC          PIC X(132).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC        PIC X(200).
        WORKING-STORAGE SECTION.
        01  LDA.
            02   LDA-V2RC       PIC S9(4) COMP.
@@ -67,15 +117,63 @@
            02   C-FNC          PIC S9(4) COMP.
            02   C-RC           PIC S9(4) COMP.
            02   FILLER         PIC X(50).
+       01  CURSOR-3.
+           02   C-V2RC         PIC S9(4) COMP.
+           02   C-TYPE         PIC S9(4) COMP.
+           02   C-ROWS         PIC S9(9) COMP.
+           02   C-OFFS         PIC S9(4) COMP.
+           02   C-FNC          PIC S9(4) COMP.
+           02   C-RC           PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
+       01  CURSOR-4.
+           02   C-V2RC         PIC S9(4) COMP.
+           02   C-TYPE         PIC S9(4) COMP.
+           02   C-ROWS         PIC S9(9) COMP.
+           02   C-OFFS         PIC S9(4) COMP.
+           02   C-FNC          PIC S9(4) COMP.
+           02   C-RC           PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
+       01  CURSOR-5.
+           02   C-V2RC         PIC S9(4) COMP.
+           02   C-TYPE         PIC S9(4) COMP.
+           02   C-ROWS         PIC S9(9) COMP.
+           02   C-OFFS         PIC S9(4) COMP.
+           02   C-FNC          PIC S9(4) COMP.
+           02   C-RC           PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
+       01  CURSOR-6.
+           02   C-V2RC         PIC S9(4) COMP.
+           02   C-TYPE         PIC S9(4) COMP.
+           02   C-ROWS         PIC S9(9) COMP.
+           02   C-OFFS         PIC S9(4) COMP.
+           02   C-FNC          PIC S9(4) COMP.
+           02   C-RC           PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
+       01  CURSOR-7.
+           02   C-V2RC         PIC S9(4) COMP.
+           02   C-TYPE         PIC S9(4) COMP.
+           02   C-ROWS         PIC S9(9) COMP.
+           02   C-OFFS         PIC S9(4) COMP.
+           02   C-FNC          PIC S9(4) COMP.
+           02   C-RC           PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
 
-       77   USER-ID            PIC X(5)  VALUE "SCOTT".
+      * Connect information.  These default to the local demo
+      * account, but are overridden by CONNECT-FILE, if present -
+      * see READ-CONNECT-INFO.
+       77   USER-ID            PIC X(30) VALUE "SCOTT".
        77   USER-ID-L          PIC S9(9) VALUE 5 COMP.
-       77   PSW                PIC X(5)  VALUE "tiger".
+       77   PSW                PIC X(30) VALUE "tiger".
        77   PSW-L              PIC S9(9) VALUE 5 COMP.
-       77   CONN               PIC S9(9) VALUE 0 COMP.
+       77   CONN               PIC X(80) VALUE SPACES.
        77   CONN-L             PIC S9(9) VALUE 0 COMP.
        77   CONN-MODE          PIC S9(9) VALUE 0 COMP.
 
+       77   CONNECT-FILE-STATUS PIC X(2).
+           88  CONNECT-FILE-OK      VALUE "00".
+       77   CONNECT-TRIES      PIC S9(4) COMP VALUE 0.
+       77   CONNECT-MAX-TRIES  PIC S9(4) COMP VALUE 3.
+
        77   SQL-SEL            PIC X(38) VALUE
                "SELECT DNAME FROM DEPT WHERE DEPTNO=:1".
        77   SQL-SEL-L          PIC S9(9) VALUE 38 COMP.
@@ -85,14 +183,80 @@
       -        " VALUES (:EMPNO,:ENAME,:JOB,:SAL,:DEPTNO)".
        77   SQL-INS-L          PIC S9(9) VALUE 150 COMP.
 
-       77   SQL-SELMAX         PIC X(33) VALUE
-               "SELECT NVL(MAX(EMPNO),0) FROM EMP".
-       77   SQL-SELMAX-L       PIC S9(9) VALUE 33 COMP.
+       77   SQL-SELMAXDEPT     PIC X(50) VALUE
+               "SELECT NVL(MAX(EMPNO),0) FROM EMP WHERE DEPTNO=:1".
+       77   SQL-SELMAXDEPT-L   PIC S9(9) VALUE 50 COMP.
 
        77   SQL-SELEMP         PIC X(26) VALUE
                "SELECT ENAME,JOB FROM EMP".
        77   SQL-SELEMP-L       PIC S9(9) VALUE 26 COMP.
 
+      *----------------------------------------------------------
+      * EMP_AUDIT RECORDS ONE ROW PER SUCCESSFUL HIRE, INDEPENDENT
+      * OF EMP ITSELF, SO TWO PEOPLE RUNNING CBDEM1 THE SAME NIGHT
+      * CAN RECONSTRUCT WHAT HAPPENED.  THE CREATE IS ATTEMPTED
+      * EVERY RUN AND ORA-955 (NAME ALREADY USED) IS TOLERATED.
+      * ACTION RECORDS WHICH OF ADD-ROW, UPDATE-EMP, OR
+      * DEACTIVATE-EMP WROTE THE ROW; FOR UPDATE-EMP AND
+      * DEACTIVATE-EMP, THE EMPLOYEE NUMBER DOES NOT CHANGE SO
+      * OLD_MAX_EMPNO AND NEW_EMPNO ARE BOTH SET TO THAT EMPNO.
+      *----------------------------------------------------------
+       77   SQL-CRAUD          PIC X(220) VALUE
+               "CREATE TABLE EMP_AUDIT (AUDIT_TS VARCHAR2(19),
+      -        " OS_USER VARCHAR2(30), OLD_MAX_EMPNO NUMBER(9),
+      -        " NEW_EMPNO NUMBER(9), ENAME VARCHAR2(12),
+      -        " DEPTNO VARCHAR2(10), ACTION VARCHAR2(10))".
+       77   SQL-CRAUD-L        PIC S9(9) VALUE 220 COMP.
+
+      *----------------------------------------------------------
+      * ADDS THE ACTION COLUMN TO AN EMP_AUDIT TABLE THAT WAS
+      * CREATED BY AN OLDER VERSION OF THIS PROGRAM.  ORA-1430
+      * (COLUMN BEING ADDED ALREADY EXISTS) IS TOLERATED, WHICH
+      * COVERS THE CASE WHERE SQL-CRAUD JUST CREATED THE TABLE
+      * WITH THE COLUMN ALREADY IN PLACE.
+      *----------------------------------------------------------
+       77   SQL-ALTAUD         PIC X(50) VALUE
+               "ALTER TABLE EMP_AUDIT ADD (ACTION VARCHAR2(10))".
+       77   SQL-ALTAUD-L       PIC S9(9) VALUE 50 COMP.
+
+       77   SQL-INSAUDIT       PIC X(150) VALUE
+               "INSERT INTO EMP_AUDIT (AUDIT_TS,OS_USER,
+      -        " OLD_MAX_EMPNO,NEW_EMPNO,ENAME,DEPTNO,ACTION)
+      -        " VALUES (:1,:2,:3,:4,:5,:6,:7)".
+       77   SQL-INSAUDIT-L     PIC S9(9) VALUE 150 COMP.
+
+       77   AUDIT-ACTION       PIC X(10) VALUE "INSERT".
+       77   AUDIT-ACTION-L     PIC S9(9) VALUE 10 COMP.
+
+      *----------------------------------------------------------
+      * EMP HAS NO "IS THIS EMPLOYEE STILL HERE" COLUMN IN THE
+      * BASE SCOTT SCHEMA, SO DEACTIVATE-EMP NEEDS ONE.  THE
+      * ALTER IS ATTEMPTED EVERY RUN AND ORA-1430 (COLUMN BEING
+      * ADDED ALREADY EXISTS) IS TOLERATED.
+      *----------------------------------------------------------
+       77   SQL-ALTEMP         PIC X(80) VALUE
+               "ALTER TABLE EMP ADD (STATUS VARCHAR2(1)
+      -        " DEFAULT 'A')".
+       77   SQL-ALTEMP-L       PIC S9(9) VALUE 80 COMP.
+
+      *----------------------------------------------------------
+      * LOOKS UP THE CURRENT ENAME/JOB/SAL/DEPTNO FOR AN EMPNO
+      * ENTERED AT THE UPDATE-EMP OR DEACTIVATE-EMP PROMPT.
+      *----------------------------------------------------------
+       77   SQL-SELCUR         PIC X(80) VALUE
+               "SELECT ENAME,JOB,SAL,DEPTNO FROM EMP
+      -        " WHERE EMPNO=:1".
+       77   SQL-SELCUR-L       PIC S9(9) VALUE 80 COMP.
+
+       77   SQL-UPD            PIC X(90) VALUE
+               "UPDATE EMP SET ENAME=:ENAME,JOB=:JOB,SAL=:SAL,
+      -        " DEPTNO=:DEPTNO WHERE EMPNO=:EMPNO".
+       77   SQL-UPD-L          PIC S9(9) VALUE 90 COMP.
+
+       77   SQL-DEACT          PIC X(50) VALUE
+               "UPDATE EMP SET STATUS='I' WHERE EMPNO=:EMPNO".
+       77   SQL-DEACT-L        PIC S9(9) VALUE 50 COMP.
+
        77   EMPNO              PIC S9(9) COMP.
        77   EMPNO-D            PIC ZZZZ9.
        77   ENAME              PIC X(12).
@@ -111,6 +275,45 @@
        77   DNAME-L            PIC S9(9) VALUE 15 COMP.
        77   DNAME-SIZE         PIC S9(4) COMP.
 
+      *----------------------------------------------------------
+      * CURRENT VALUES FETCHED BY CURSOR-5 FOR AN EXISTING
+      * EMPLOYEE - SEE UPDATE-EMP AND DEACTIVATE-EMP.
+      *----------------------------------------------------------
+       77   EMPNO-IN           PIC X(09).
+       77   OLD-ENAME          PIC X(12).
+       77   OLD-JOB            PIC X(12).
+       77   OLD-SAL            PIC X(10).
+       77   OLD-DEPTNO         PIC X(10).
+
+      *----------------------------------------------------------
+      * EMPLOYEE-NUMBER BLOCKS ARE RESERVED PER DEPARTMENT, E.G.
+      * DEPT 10 GETS 1000-1999, DEPT 20 GETS 2000-2999, AND SO ON,
+      * SO THE DEPARTMENT CAN BE TOLD FROM THE EMPNO ALONE.
+      *----------------------------------------------------------
+       77   DEPTNO-NUM         PIC S9(9) COMP.
+       77   BLOCK-DIVISOR      PIC S9(9) COMP.
+       77   BLOCK-SIZE         PIC S9(9) COMP VALUE 1000.
+       77   BLOCK-START        PIC S9(9) COMP.
+       77   BLOCK-END          PIC S9(9) COMP.
+       77   DEPT-MAX-EMPNO     PIC S9(9) COMP.
+
+      *----------------------------------------------------------
+      * EMP_AUDIT BIND VARIABLES.
+      *----------------------------------------------------------
+       01  AUDIT-DATE-X.
+           02   AUDIT-YYYY     PIC 9(4).
+           02   AUDIT-MM       PIC 9(2).
+           02   AUDIT-DD       PIC 9(2).
+       01  AUDIT-TIME-X.
+           02   AUDIT-HH       PIC 9(2).
+           02   AUDIT-MI       PIC 9(2).
+           02   AUDIT-SS       PIC 9(2).
+           02   AUDIT-HS       PIC 9(2).
+       77   AUDIT-TS           PIC X(19).
+       77   AUDIT-TS-L         PIC S9(9) VALUE 19 COMP.
+       77   OS-USER            PIC X(30).
+       77   OS-USER-L          PIC S9(9) VALUE 30 COMP.
+
        77   EMPNO-N            PIC X(6) VALUE ":EMPNO".
        77   ENAME-N            PIC X(6) VALUE ":ENAME".
        77   JOB-N              PIC X(4) VALUE ":JOB".
@@ -129,8 +332,11 @@
        77   ZERO-B             PIC S9(4) COMP VALUE 0.
        77   ONE                PIC S9(9) COMP VALUE 1.
        77   TWO                PIC S9(9) COMP VALUE 2.
+       77   THREE              PIC S9(9) COMP VALUE 3.
        77   FOUR               PIC S9(9) COMP VALUE 4.
+       77   FIVE               PIC S9(9) COMP VALUE 5.
        77   SIX                PIC S9(9) COMP VALUE 6.
+       77   SEVEN              PIC S9(9) COMP VALUE 7.
        77   EIGHT              PIC S9(9) COMP VALUE 8.
        77   ERR-RC             PIC S9(4) COMP.
        77   ERR-FNC            PIC S9(4) COMP.
@@ -139,6 +345,12 @@
        77   MSGBUF             PIC X(160).
        77   MSGBUF-L           PIC S9(9) COMP VALUE 160.
 
+       77   ERROR-LOG-STATUS   PIC X(2).
+           88  ERROR-LOG-OK         VALUE "00".
+       77   ERROR-LOG-DATE     PIC 9(8).
+       77   ERROR-LOG-TIME     PIC 9(8).
+       77   ERROR-LOG-PTR      PIC S9(4) COMP.
+
        77   ASK-EMP            PIC X(25) VALUE
                                  "Enter employee name: ".
        77   ASK-JOB            PIC X(25) VALUE
@@ -147,19 +359,77 @@
                                  "Enter employee salary: ".
        77   ASK-DEPTNO         PIC X(25) VALUE
                                  "Enter employee dept: ".
+       77   ASK-EMPNO          PIC X(25) VALUE
+                                 "Enter employee number: ".
+
+      *----------------------------------------------------------
+      * STARTUP MENU - PICKS AMONG ADD-ROW'S EXISTING HIRE FLOW,
+      * UPDATE-EMP, AND DEACTIVATE-EMP.
+      *----------------------------------------------------------
+       77   ASK-MENU           PIC X(48) VALUE
+              "Add(A), Update(U), or Deactivate(D) employee: ".
+       77   MENU-CHOICE        PIC X(01).
+           88   MENU-ADD       VALUE "A" "a".
+           88   MENU-UPDATE    VALUE "U" "u".
+           88   MENU-DEACTIVATE VALUE "D" "d".
+
+       77   ASK-BATCH          PIC X(37) VALUE
+              "Read new hires from a file (Y/N): ".
+       77   HIRE-MODE-SW       PIC X(01) VALUE "N".
+           88   BATCH-MODE     VALUE "Y".
+           88   INTERACTIVE-MODE VALUE "N".
+       77   HIRE-FILE-STATUS   PIC X(02) VALUE "00".
+           88   HIRE-FILE-OK   VALUE "00".
+           88   HIRE-FILE-EOF  VALUE "10".
+       77   HIRE-FILE-OPEN-SW  PIC X(01) VALUE "N".
+           88   HIRE-FILE-OPEN VALUE "Y".
+
+      *----------------------------------------------------------
+      * SALARY-RANGE VALIDATION - A SANE MIN/MAX BAND OF SALARY
+      * PER JOB TITLE, CHECKED BEFORE THE INSERT IS ATTEMPTED.
+      * "OTHER" IS THE CATCH-ALL BAND USED FOR ANY JOB TITLE NOT
+      * FOUND IN THE TABLE.
+      *----------------------------------------------------------
+       01  SAL-RANGE-TABLE.
+           02  SAL-RANGE OCCURS 6 TIMES.
+               03  SR-JOB         PIC X(12).
+               03  SR-MIN         PIC S9(7)V99 COMP-3.
+               03  SR-MAX         PIC S9(7)V99 COMP-3.
+       77   SAL-RANGE-MAX      PIC S9(4) COMP VALUE 6.
+       77   SR-IDX             PIC S9(4) COMP.
+       77   SAL-NUM            PIC S9(7)V99 COMP-3.
+       77   SAL-MIN            PIC S9(7)V99 COMP-3.
+       77   SAL-MAX            PIC S9(7)V99 COMP-3.
+       77   SAL-OK-SW          PIC X(01) VALUE "Y".
+           88   SAL-OK         VALUE "Y".
+           88   SAL-NOT-OK     VALUE "N".
+       77   JOB-FOUND-SW       PIC X(01) VALUE "N".
+           88   JOB-FOUND      VALUE "Y".
 
        PROCEDURE DIVISION.
        BEGIN.
 
+           PERFORM INIT-SAL-RANGES.
+           PERFORM READ-CONNECT-INFO.
+
       *----------------------------------------------------------
-      * CONNECT TO ORACLE IN NON-BLOCKING MODE.
-      * HDA MUST BE INITIALIZED TO ALL ZEROS BEFORE CALL TO OLOG.
+      * CONNECT TO ORACLE IN NON-BLOCKING MODE, RETRYING A FEW
+      * TIMES BEFORE GIVING UP.  HDA MUST BE INITIALIZED TO ALL
+      * ZEROS BEFORE EACH CALL TO OLOG.
       *----------------------------------------------------------
 
-           MOVE LOW-VALUES TO HDA.
-
-           CALL "OLOG" USING LDA, HDA, USER-ID, USER-ID-L,
-                 PSW, PSW-L, CONN, CONN-L, CONN-MODE.
+           MOVE 0 TO CONNECT-TRIES.
+           PERFORM UNTIL LDA-RC = 0
+                      OR CONNECT-TRIES NOT < CONNECT-MAX-TRIES
+              ADD 1 TO CONNECT-TRIES
+              MOVE LOW-VALUES TO HDA
+              CALL "OLOG" USING LDA, HDA, USER-ID, USER-ID-L,
+                    PSW, PSW-L, CONN, CONN-L, CONN-MODE
+              IF LDA-RC NOT = 0
+                 DISPLAY "Connect attempt " CONNECT-TRIES
+                         " failed, retrying..."
+              END-IF
+           END-PERFORM.
 
            IF LDA-RC NOT = 0
               PERFORM ORA-ERROR
@@ -181,6 +451,31 @@
               PERFORM ORA-ERROR
               GO TO EXIT-LOGOF.
 
+           CALL "OOPEN" USING CURSOR-3, LDA.
+           IF C-RC IN CURSOR-3 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-LOGOF.
+
+           CALL "OOPEN" USING CURSOR-4, LDA.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-LOGOF.
+
+           CALL "OOPEN" USING CURSOR-5, LDA.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-LOGOF.
+
+           CALL "OOPEN" USING CURSOR-6, LDA.
+           IF C-RC IN CURSOR-6 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-LOGOF.
+
+           CALL "OOPEN" USING CURSOR-7, LDA.
+           IF C-RC IN CURSOR-7 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-LOGOF.
+
       *----------------------------------------------------------
       * DISABLE AUTO-COMMIT.
       * NOTE: THE DEFAULT IS OFF, SO THIS COULD BE OMITTED.
@@ -192,34 +487,130 @@
               GO TO EXIT-CLOSE.
 
       *----------------------------------------------------------
-      * RETRIEVE THE CURRENT MAXIMUM EMPLOYEE NUMBER.
+      * PARSE AND BIND THE QUERY THAT RETRIEVES THE CURRENT
+      * MAXIMUM EMPLOYEE NUMBER ALREADY IN USE WITHIN A
+      * DEPARTMENT'S RESERVED EMPNO BLOCK.  THE QUERY IS
+      * RE-EXECUTED FOR EACH NEW HIRE, ONCE ITS DEPARTMENT IS
+      * KNOWN - SEE COMPUTE-EMPNO-BLOCK.
       *----------------------------------------------------------
 
-           CALL "OPARSE" USING CURSOR-1, SQL-SELMAX, SQL-SELMAX-L,
-                 ZERO-A, TWO.
-           IF C-RC IN CURSOR-1 NOT = 0
+           CALL "OPARSE" USING CURSOR-3, SQL-SELMAXDEPT,
+                SQL-SELMAXDEPT-L, ZERO-A, TWO.
+           IF C-RC IN CURSOR-3 NOT = 0
               PERFORM ORA-ERROR
               GO TO EXIT-CLOSE.
 
-           CALL "ODEFIN" USING CURSOR-1, ONE, EMPNO, FOUR,
-                INTEGER, ZERO-A, ZERO-B, FMT, ZERO-A, ZERO-A,
-                ZERO-B, ZERO-B.
-           IF C-RC IN CURSOR-1 NOT = 0
+           CALL "OBNDRN" USING CURSOR-3, ONE, DEPTNO,
+                DEPTNO-L, ASC.
+           IF C-RC IN CURSOR-3 NOT = 0
               PERFORM ORA-ERROR
               GO TO EXIT-CLOSE.
 
-           CALL "OEXEC" USING CURSOR-1.
-           IF C-RC IN CURSOR-1 NOT = 0
+           CALL "ODEFIN" USING CURSOR-3, ONE, DEPT-MAX-EMPNO, FOUR,
+                INTEGER, ZERO-A, ZERO-B, FMT, ZERO-A, ZERO-A,
+                ZERO-B, ZERO-B.
+           IF C-RC IN CURSOR-3 NOT = 0
               PERFORM ORA-ERROR
               GO TO EXIT-CLOSE.
 
-           CALL "OFETCH" USING CURSOR-1.
-           IF C-RC IN CURSOR-1 NOT = 0
-              IF C-RC IN CURSOR-1 NOT = 1403
+      *----------------------------------------------------------
+      * MAKE SURE THE EMP_AUDIT TABLE EXISTS.  IF ANOTHER RUN
+      * ALREADY CREATED IT, ORACLE RETURNS ORA-955 (NAME ALREADY
+      * USED) - THAT IS NOT AN ERROR, JUST CARRY ON.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-4, SQL-CRAUD,
+                SQL-CRAUD-L, ZERO-A, TWO.
+           IF C-RC IN CURSOR-4 NOT = 0
+              IF C-RC IN CURSOR-4 = 955
+                 CONTINUE
+              ELSE
                  PERFORM ORA-ERROR
-                 GO TO EXIT-CLOSE
+                 GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * MAKE SURE EMP_AUDIT HAS THE ACTION COLUMN, IN CASE IT WAS
+      * CREATED BY AN OLDER RUN.  ORA-1430 (COLUMN ALREADY
+      * EXISTS) IS TOLERATED FOR THE SAME REASON ORA-955 IS
+      * TOLERATED ABOVE.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-4, SQL-ALTAUD,
+                SQL-ALTAUD-L, ZERO-A, TWO.
+           IF C-RC IN CURSOR-4 NOT = 0
+              IF C-RC IN CURSOR-4 = 1430
+                 CONTINUE
               ELSE
-                 MOVE 10 TO EMPNO.
+                 PERFORM ORA-ERROR
+                 GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * MAKE SURE EMP HAS THE STATUS COLUMN DEACTIVATE-EMP NEEDS.
+      * ORA-1430 (COLUMN ALREADY EXISTS) IS TOLERATED.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-4, SQL-ALTEMP,
+                SQL-ALTEMP-L, ZERO-A, TWO.
+           IF C-RC IN CURSOR-4 NOT = 0
+              IF C-RC IN CURSOR-4 = 1430
+                 CONTINUE
+              ELSE
+                 PERFORM ORA-ERROR
+                 GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * PARSE AND BIND THE STATEMENT THAT RECORDS AN AUDIT ROW
+      * FOR EACH EMPLOYEE ADDED, UPDATED, OR DEACTIVATED - SEE
+      * AUDIT-INSERT.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-4, SQL-INSAUDIT,
+                SQL-INSAUDIT-L, ZERO-A, TWO.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-4, ONE, AUDIT-TS,
+                AUDIT-TS-L, ASC.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-4, TWO, OS-USER,
+                OS-USER-L, ASC.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-4, THREE, DEPT-MAX-EMPNO,
+                FOUR, INTEGER.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-4, FOUR, EMPNO,
+                FOUR, INTEGER.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-4, FIVE, ENAME,
+                ENAME-L, ASC.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-4, SIX, DEPTNO,
+                DEPTNO-L, ASC.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-4, SEVEN, AUDIT-ACTION,
+                AUDIT-ACTION-L, ASC.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
 
       *----------------------------------------------------------
       * DETERMINE THE MAX LENGTH OF THE EMPLOYEE NAME AND
@@ -337,11 +728,144 @@
               GO TO EXIT-CLOSE.
 
       *----------------------------------------------------------
-      * ASK THE USER FOR EMPLOYEE NAME, JOB, SAL, AND DEPTNO.
+      * PARSE, BIND, AND DEFINE THE STATEMENT THAT LOOKS UP AN
+      * EXISTING EMPLOYEE'S CURRENT VALUES BY EMPNO - USED BY
+      * BOTH UPDATE-EMP AND DEACTIVATE-EMP.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-5, SQL-SELCUR, SQL-SELCUR-L,
+                ZERO-A, TWO.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-5, ONE, EMPNO, FOUR, INTEGER.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-5, ONE, OLD-ENAME,
+                ENAME-L, ASC.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-5, TWO, OLD-JOB, JOB-L, ASC.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-5, THREE, OLD-SAL, SAL-L, ASC.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-5, FOUR, OLD-DEPTNO,
+                DEPTNO-L, ASC.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * PARSE AND BIND THE UPDATE STATEMENT USED BY UPDATE-EMP.
+      * IT REUSES THE SAME HOST VARIABLES AND BIND NAMES AS THE
+      * INSERT STATEMENT BOUND TO CURSOR-1 ABOVE.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-6, SQL-UPD, SQL-UPD-L,
+                ZERO-A, TWO.
+           IF C-RC IN CURSOR-6 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRV" USING CURSOR-6, ENAME-N, ENAME-N-L,
+                ENAME, ENAME-L, ASC.
+           IF C-RC IN CURSOR-6 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRV" USING CURSOR-6, JOB-N, JOB-N-L,
+                JOB, JOB-L, ASC.
+           IF C-RC IN CURSOR-6 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRV" USING CURSOR-6, SAL-N, SAL-N-L, SAL,
+                SAL-L, ASC.
+           IF C-RC IN CURSOR-6 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRV" USING CURSOR-6, DEPTNO-N, DEPTNO-N-L,
+                DEPTNO, DEPTNO-L, ASC.
+           IF C-RC IN CURSOR-6 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRV" USING CURSOR-6, EMPNO-N, EMPNO-N-L,
+                EMPNO, FOUR, INTEGER, ZERO-A.
+           IF C-RC IN CURSOR-6 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * PARSE AND BIND THE UPDATE STATEMENT USED BY
+      * DEACTIVATE-EMP.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-7, SQL-DEACT, SQL-DEACT-L,
+                ZERO-A, TWO.
+           IF C-RC IN CURSOR-7 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRV" USING CURSOR-7, EMPNO-N, EMPNO-N-L,
+                EMPNO, FOUR, INTEGER, ZERO-A.
+           IF C-RC IN CURSOR-7 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * ASK WHICH OF THE THREE MAINTENANCE OPERATIONS THIS RUN
+      * WILL PERFORM.
+      *----------------------------------------------------------
+
+           DISPLAY ASK-MENU WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+           IF MENU-UPDATE
+              GO TO NEXT-UPDATE.
+           IF MENU-DEACTIVATE
+              GO TO NEXT-DEACTIVATE.
+
+      *----------------------------------------------------------
+      * ASK WHETHER NEW HIRES ARE TO BE READ FROM HIRE-FILE, AS
+      * WOULD BE DONE FOR AN UNATTENDED BATCH WINDOW, OR TAKEN
+      * ONE AT A TIME FROM THE TERMINAL.
+      *----------------------------------------------------------
+
+           DISPLAY ASK-BATCH WITH NO ADVANCING.
+           ACCEPT HIRE-MODE-SW.
+           IF BATCH-MODE
+              OPEN INPUT HIRE-FILE
+              IF NOT HIRE-FILE-OK
+                 DISPLAY "Unable to open HIRE-FILE, status "
+                    HIRE-FILE-STATUS "."
+                 GO TO EXIT-CLOSE
+              ELSE
+                 MOVE "Y" TO HIRE-FILE-OPEN-SW
+              END-IF.
+
+      *----------------------------------------------------------
+      * ASK THE USER FOR EMPLOYEE NAME, JOB, SAL, AND DEPTNO -
+      * OR, IN BATCH MODE, READ THE NEXT RECORD FROM HIRE-FILE.
       *----------------------------------------------------------
 
        NEXT-EMP.
 
+           IF BATCH-MODE
+              PERFORM READ-HIRE-REC
+              GO TO ASK-DPT.
+
            DISPLAY ASK-EMP WITH NO ADVANCING.
            ACCEPT ENAME.
            IF ENAME = " "
@@ -350,12 +874,12 @@
            DISPLAY ASK-JOB WITH NO ADVANCING.
            ACCEPT JOB.
 
-           DISPLAY ASK-SAL WITH NO ADVANCING.
-           ACCEPT SAL.
+           PERFORM GET-SALARY.
 
        ASK-DPT.
-           DISPLAY ASK-DEPTNO WITH NO ADVANCING.
-           ACCEPT DEPTNO.
+           IF INTERACTIVE-MODE
+              DISPLAY ASK-DEPTNO WITH NO ADVANCING
+              ACCEPT DEPTNO.
 
       *----------------------------------------------------------
       * CHECK FOR A VALID DEPARTMENT NUMBER BY EXECUTING.
@@ -377,22 +901,202 @@
            MOVE SPACES TO DNAME.
 
            CALL "OFETCH" USING CURSOR-2.
-           IF C-RC IN CURSOR-2 = 0 THEN GO TO ADD-ROW.
+           IF C-RC IN CURSOR-2 = 0
+              PERFORM COMPUTE-EMPNO-BLOCK
+              GO TO ADD-ROW.
            IF C-RC IN CURSOR-2 = 1403
               DISPLAY "No such department."
-              GO TO ASK-DPT.
+              IF BATCH-MODE
+                 DISPLAY ENAME " skipped - invalid department "
+                    DEPTNO "."
+                 GO TO NEXT-EMP
+              ELSE
+                 GO TO ASK-DPT.
 
       *----------------------------------------------------------
-      * INCREMENT EMPNO BY 10.
+      * READ THE NEXT NEW-HIRE RECORD FROM HIRE-FILE.  AT END OF
+      * FILE, CLOSE UP AND STOP JUST AS A BLANK NAME WOULD AT THE
+      * INTERACTIVE PROMPT.
+      *----------------------------------------------------------
+
+       READ-HIRE-REC.
+
+           READ HIRE-FILE
+              AT END
+                 GO TO EXIT-CLOSE
+              NOT AT END
+                 MOVE HIRE-ENAME  TO ENAME
+                 MOVE HIRE-JOB    TO JOB
+                 MOVE HIRE-SAL    TO SAL
+                 MOVE HIRE-DEPTNO TO DEPTNO
+           END-READ.
+
+      *----------------------------------------------------------
+      * GET THE EMPLOYEE'S SALARY.  USED BOTH FOR THE FIRST ASK
+      * AND TO RE-PROMPT WHEN CHECK-SALARY REJECTS THE VALUE.
+      *----------------------------------------------------------
+
+       GET-SALARY.
+
+           DISPLAY ASK-SAL WITH NO ADVANCING.
+           ACCEPT SAL.
+
+      *----------------------------------------------------------
+      * VALIDATE THE ENTERED SALARY AGAINST THE MIN/MAX BAND FOR
+      * THE EMPLOYEE'S JOB.  SETS SAL-OK-SW.
+      *----------------------------------------------------------
+
+       CHECK-SALARY.
+
+           MOVE "Y" TO SAL-OK-SW.
+           IF FUNCTION TEST-NUMVAL(SAL) NOT = 0
+              MOVE "N" TO SAL-OK-SW
+           ELSE
+              COMPUTE SAL-NUM = FUNCTION NUMVAL(SAL)
+              MOVE "N" TO JOB-FOUND-SW
+              PERFORM VARYING SR-IDX FROM 1 BY 1
+                      UNTIL SR-IDX > SAL-RANGE-MAX
+                 IF JOB = SR-JOB(SR-IDX)
+                    MOVE "Y" TO JOB-FOUND-SW
+                    MOVE SR-MIN(SR-IDX) TO SAL-MIN
+                    MOVE SR-MAX(SR-IDX) TO SAL-MAX
+                 END-IF
+              END-PERFORM
+              IF NOT JOB-FOUND
+                 MOVE SR-MIN(SAL-RANGE-MAX) TO SAL-MIN
+                 MOVE SR-MAX(SAL-RANGE-MAX) TO SAL-MAX
+              END-IF
+              IF SAL-NUM < SAL-MIN OR SAL-NUM > SAL-MAX
+                 MOVE "N" TO SAL-OK-SW
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      * BUILD THE SALARY-RANGE TABLE ONCE, AT PROGRAM START-UP.
+      *----------------------------------------------------------
+
+       INIT-SAL-RANGES.
+
+           MOVE "CLERK"     TO SR-JOB(1).
+           MOVE 900.00      TO SR-MIN(1).
+           MOVE 1300.00     TO SR-MAX(1).
+
+           MOVE "SALESMAN"  TO SR-JOB(2).
+           MOVE 1200.00     TO SR-MIN(2).
+           MOVE 2000.00     TO SR-MAX(2).
+
+           MOVE "ANALYST"   TO SR-JOB(3).
+           MOVE 2500.00     TO SR-MIN(3).
+           MOVE 3500.00     TO SR-MAX(3).
+
+           MOVE "MANAGER"   TO SR-JOB(4).
+           MOVE 2400.00     TO SR-MIN(4).
+           MOVE 3300.00     TO SR-MAX(4).
+
+           MOVE "PRESIDENT" TO SR-JOB(5).
+           MOVE 4500.00     TO SR-MIN(5).
+           MOVE 6000.00     TO SR-MAX(5).
+
+           MOVE "OTHER"     TO SR-JOB(6).
+           MOVE 800.00      TO SR-MIN(6).
+           MOVE 9000.00     TO SR-MAX(6).
+
+      *----------------------------------------------------------
+      * IF A CONNECT-FILE IS PRESENT, IT HOLDS A SQL*PLUS-STYLE
+      * "USERID/PASSWORD@CONNECT-STRING" LINE THAT OVERRIDES THE
+      * BUILT-IN DEMO ACCOUNT.  ITS ABSENCE IS NOT AN ERROR - THE
+      * DEFAULTS SET UP IN WORKING-STORAGE ARE USED INSTEAD.
+      *----------------------------------------------------------
+
+       READ-CONNECT-INFO.
+
+           OPEN INPUT CONNECT-FILE.
+           IF CONNECT-FILE-OK
+              READ CONNECT-FILE INTO CONNECT-REC
+              IF CONNECT-FILE-OK
+                 UNSTRING CONNECT-REC DELIMITED BY "/" OR "@"
+                    INTO USER-ID, PSW, CONN
+                 MOVE 0 TO USER-ID-L
+                 INSPECT USER-ID TALLYING USER-ID-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO PSW-L
+                 INSPECT PSW TALLYING PSW-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO CONN-L
+                 INSPECT CONN TALLYING CONN-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+              END-IF
+              CLOSE CONNECT-FILE
+           END-IF.
+
+      *----------------------------------------------------------
+      * WORK OUT THE EMPNO BLOCK RESERVED FOR THIS EMPLOYEE'S
+      * DEPARTMENT, AND POSITION EMPNO AT THE CURRENT MAXIMUM
+      * ALREADY IN USE WITHIN THAT BLOCK (OR AT THE BOTTOM OF THE
+      * BLOCK IF THE DEPARTMENT HAS NO EMPLOYEES YET).
+      *----------------------------------------------------------
+
+       COMPUTE-EMPNO-BLOCK.
+
+           COMPUTE DEPTNO-NUM = FUNCTION NUMVAL(DEPTNO).
+           DIVIDE DEPTNO-NUM BY 10 GIVING BLOCK-DIVISOR.
+           COMPUTE BLOCK-START = BLOCK-DIVISOR * BLOCK-SIZE.
+           COMPUTE BLOCK-END = BLOCK-START + BLOCK-SIZE - 1.
+
+           CALL "OEXEC" USING CURSOR-3.
+           IF C-RC IN CURSOR-3 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OFETCH" USING CURSOR-3.
+           IF C-RC IN CURSOR-3 = 0
+              IF DEPT-MAX-EMPNO = 0
+                 MOVE BLOCK-START TO EMPNO
+              ELSE
+                 MOVE DEPT-MAX-EMPNO TO EMPNO
+              END-IF
+           ELSE
+      * SQL-SELMAXDEPT is an unqualified aggregate, so Oracle always
+      * returns exactly one row (NVL folds "no employees yet" into
+      * DEPT-MAX-EMPNO=0, handled above) - 1403 should never happen
+      * here, but is still handled the same way in case that ever
+      * changes.
+              IF C-RC IN CURSOR-3 = 1403
+                 MOVE ZERO TO DEPT-MAX-EMPNO
+                 MOVE BLOCK-START TO EMPNO
+                 MOVE ZERO TO C-RC IN CURSOR-3
+              ELSE
+                 PERFORM ORA-ERROR
+                 GO TO EXIT-CLOSE
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      * INCREMENT EMPNO BY 10 WITHIN THE DEPARTMENT'S BLOCK.
       * EXECUTE THE INSERT STATEMENT.
       *----------------------------------------------------------
 
        ADD-ROW.
 
+           PERFORM CHECK-SALARY.
+           IF SAL-NOT-OK
+              DISPLAY "Salary " SAL " is out of range for job "
+                 JOB "."
+              IF INTERACTIVE-MODE
+                 PERFORM GET-SALARY
+                 GO TO ADD-ROW
+              ELSE
+                 DISPLAY ENAME " skipped - salary out of range."
+                 GO TO NEXT-EMP
+              END-IF
+           END-IF.
+
            ADD 10 TO EMPNO.
-           IF EMPNO > 9999
+           IF EMPNO > BLOCK-END
               MOVE EMPNO TO EMPNO-D
-              DISPLAY "Employee number " EMPNO-D " too large."
+              DISPLAY "Employee number " EMPNO-D
+                 " exceeds the block reserved for department "
+                 DEPTNO "."
               GO TO EXIT-CLOSE.
 
            CALL "OEXEC" USING CURSOR-1.
@@ -417,21 +1121,179 @@
              " department as employee number " EMPNO-D.
 
       *----------------------------------------------------------
-      * THE ROW HAS BEEN ADDED - COMMIT THIS TRANSACTION.
+      * RECORD AN AUDIT ROW FOR THIS HIRE, THEN COMMIT BOTH THE
+      * EMP INSERT AND THE AUDIT INSERT AS ONE TRANSACTION.
       *----------------------------------------------------------
 
+           MOVE "INSERT" TO AUDIT-ACTION.
+           PERFORM AUDIT-INSERT.
+
            CALL "OCOM" USING LDA.
            IF LDA-RC NOT = 0
               PERFORM ORA-ERROR
               GO TO EXIT-CLOSE.
            GO TO NEXT-EMP.
 
+      *----------------------------------------------------------
+      * BUILD AND EXECUTE THE EMP_AUDIT INSERT FOR THE ROW JUST
+      * ADDED TO EMP.  DEPT-MAX-EMPNO STILL HOLDS THE HIGHEST
+      * EMPNO THAT EXISTED IN THE DEPARTMENT BEFORE THIS HIRE.
+      *----------------------------------------------------------
+
+       AUDIT-INSERT.
+
+           ACCEPT AUDIT-DATE-X FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME-X FROM TIME.
+           STRING AUDIT-YYYY "-" AUDIT-MM "-" AUDIT-DD " "
+                  AUDIT-HH ":" AUDIT-MI ":" AUDIT-SS
+                  DELIMITED BY SIZE INTO AUDIT-TS.
+
+           ACCEPT OS-USER FROM ENVIRONMENT "USER".
+
+           CALL "OEXEC" USING CURSOR-4.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * ASK FOR AN EMPLOYEE NUMBER AND, IF IT EXISTS, ITS NEW
+      * ENAME/JOB/SAL/DEPTNO - REUSING THE SAME SALARY-BAND AND
+      * CURSOR-2 DEPTNO-AGAINST-DEPT CHECKS THE ADD FLOW USES -
+      * THEN UPDATE THE ROW AND WRITE AN EMP_AUDIT ROW FOR IT.
+      * A BLANK EMPLOYEE NUMBER ENDS THE RUN, JUST LIKE A BLANK
+      * NAME DOES FOR THE ADD FLOW.
+      *----------------------------------------------------------
+
+       NEXT-UPDATE.
+
+           DISPLAY ASK-EMPNO WITH NO ADVANCING.
+           ACCEPT EMPNO-IN.
+           IF EMPNO-IN = " "
+              GO TO EXIT-CLOSE.
+           COMPUTE EMPNO = FUNCTION NUMVAL(EMPNO-IN).
+
+           CALL "OEXEC" USING CURSOR-5.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OFETCH" USING CURSOR-5.
+           IF C-RC IN CURSOR-5 = 1403
+              DISPLAY "No such employee."
+              GO TO NEXT-UPDATE.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           DISPLAY "Current values: " OLD-ENAME " " OLD-JOB " "
+              OLD-SAL " " OLD-DEPTNO ".".
+
+           DISPLAY ASK-EMP WITH NO ADVANCING.
+           ACCEPT ENAME.
+
+           DISPLAY ASK-JOB WITH NO ADVANCING.
+           ACCEPT JOB.
+
+           PERFORM GET-SALARY.
+           PERFORM CHECK-SALARY.
+           PERFORM UNTIL SAL-OK
+              DISPLAY "Salary " SAL " is out of range for job "
+                 JOB "."
+              PERFORM GET-SALARY
+              PERFORM CHECK-SALARY
+           END-PERFORM.
+
+           DISPLAY ASK-DEPTNO WITH NO ADVANCING.
+           ACCEPT DEPTNO.
+
+           CALL "OEXEC" USING CURSOR-2.
+           IF C-RC IN CURSOR-2 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           MOVE SPACES TO DNAME.
+           CALL "OFETCH" USING CURSOR-2.
+           IF C-RC IN CURSOR-2 = 1403
+              DISPLAY "No such department."
+              GO TO NEXT-UPDATE.
+           IF C-RC IN CURSOR-2 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OEXEC" USING CURSOR-6.
+           IF C-RC IN CURSOR-6 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           DISPLAY ENAME " (employee number " EMPNO-IN
+              ") updated, now in the " DNAME " department.".
+
+           MOVE "UPDATE" TO AUDIT-ACTION.
+           MOVE EMPNO TO DEPT-MAX-EMPNO.
+           PERFORM AUDIT-INSERT.
+
+           CALL "OCOM" USING LDA.
+           IF LDA-RC NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+           GO TO NEXT-UPDATE.
+
+      *----------------------------------------------------------
+      * ASK FOR AN EMPLOYEE NUMBER AND, IF IT EXISTS, MARK IT
+      * INACTIVE AND WRITE AN EMP_AUDIT ROW FOR THE CHANGE.  A
+      * BLANK EMPLOYEE NUMBER ENDS THE RUN.
+      *----------------------------------------------------------
+
+       NEXT-DEACTIVATE.
+
+           DISPLAY ASK-EMPNO WITH NO ADVANCING.
+           ACCEPT EMPNO-IN.
+           IF EMPNO-IN = " "
+              GO TO EXIT-CLOSE.
+           COMPUTE EMPNO = FUNCTION NUMVAL(EMPNO-IN).
+
+           CALL "OEXEC" USING CURSOR-5.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OFETCH" USING CURSOR-5.
+           IF C-RC IN CURSOR-5 = 1403
+              DISPLAY "No such employee."
+              GO TO NEXT-DEACTIVATE.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OEXEC" USING CURSOR-7.
+           IF C-RC IN CURSOR-7 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           DISPLAY OLD-ENAME " (employee number " EMPNO-IN
+              ") marked inactive.".
+
+           MOVE OLD-ENAME TO ENAME.
+           MOVE OLD-DEPTNO TO DEPTNO.
+           MOVE "DEACTIVATE" TO AUDIT-ACTION.
+           MOVE EMPNO TO DEPT-MAX-EMPNO.
+           PERFORM AUDIT-INSERT.
+
+           CALL "OCOM" USING LDA.
+           IF LDA-RC NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+           GO TO NEXT-DEACTIVATE.
+
       *----------------------------------------------------------
       * CLOSE CURSORS AND LOG OFF.
       *----------------------------------------------------------
 
        EXIT-CLOSE.
 
+           IF HIRE-FILE-OPEN
+              CLOSE HIRE-FILE.
+
            CALL "OCLOSE" USING CURSOR-1.
            IF C-RC IN CURSOR-1 NOT = 0
               PERFORM ORA-ERROR.
@@ -440,6 +1302,26 @@
            IF C-RC IN CURSOR-2 NOT = 0
               PERFORM ORA-ERROR.
 
+           CALL "OCLOSE" USING CURSOR-3.
+           IF C-RC IN CURSOR-3 NOT = 0
+              PERFORM ORA-ERROR.
+
+           CALL "OCLOSE" USING CURSOR-4.
+           IF C-RC IN CURSOR-4 NOT = 0
+              PERFORM ORA-ERROR.
+
+           CALL "OCLOSE" USING CURSOR-5.
+           IF C-RC IN CURSOR-5 NOT = 0
+              PERFORM ORA-ERROR.
+
+           CALL "OCLOSE" USING CURSOR-6.
+           IF C-RC IN CURSOR-6 NOT = 0
+              PERFORM ORA-ERROR.
+
+           CALL "OCLOSE" USING CURSOR-7.
+           IF C-RC IN CURSOR-7 NOT = 0
+              PERFORM ORA-ERROR.
+
        EXIT-LOGOF.
 
            CALL "OLOGOF" USING LDA.
@@ -464,9 +1346,24 @@
            ELSE IF C-RC IN CURSOR-1 NOT = 0
               MOVE C-RC IN CURSOR-1 TO ERR-RC
               MOVE C-FNC IN CURSOR-1 TO ERR-FNC
-           ELSE
+           ELSE IF C-RC IN CURSOR-2 NOT = 0
               MOVE C-RC IN CURSOR-2 TO ERR-RC
-              MOVE C-FNC IN CURSOR-2 TO ERR-FNC.
+              MOVE C-FNC IN CURSOR-2 TO ERR-FNC
+           ELSE IF C-RC IN CURSOR-3 NOT = 0
+              MOVE C-RC IN CURSOR-3 TO ERR-RC
+              MOVE C-FNC IN CURSOR-3 TO ERR-FNC
+           ELSE IF C-RC IN CURSOR-4 NOT = 0
+              MOVE C-RC IN CURSOR-4 TO ERR-RC
+              MOVE C-FNC IN CURSOR-4 TO ERR-FNC
+           ELSE IF C-RC IN CURSOR-5 NOT = 0
+              MOVE C-RC IN CURSOR-5 TO ERR-RC
+              MOVE C-FNC IN CURSOR-5 TO ERR-FNC
+           ELSE IF C-RC IN CURSOR-6 NOT = 0
+              MOVE C-RC IN CURSOR-6 TO ERR-RC
+              MOVE C-FNC IN CURSOR-6 TO ERR-FNC
+           ELSE
+              MOVE C-RC IN CURSOR-7 TO ERR-RC
+              MOVE C-FNC IN CURSOR-7 TO ERR-FNC.
 
            DISPLAY "ORACLE error" WITH NO ADVANCING.
            IF ERR-FNC NOT = 0
@@ -479,3 +1376,37 @@
            MOVE " " TO MSGBUF.
            CALL "OERHMS" USING LDA, ERR-RC, MSGBUF, MSGBUF-L.
            DISPLAY MSGBUF.
+
+           PERFORM WRITE-ERROR-LOG.
+
+      *----------------------------------------------------------
+      * APPEND ONE LINE (TIMESTAMP, PROGRAM NAME, FUNCTION/ERROR
+      * CODE, AND THE OERHMS MESSAGE TEXT) TO ERROR-LOG-FILE, SO
+      * A NIGHT'S BATCH RUN CAN BE REVIEWED THE NEXT MORNING.
+      *----------------------------------------------------------
+
+       WRITE-ERROR-LOG.
+
+           ACCEPT ERROR-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERROR-LOG-TIME FROM TIME.
+
+           MOVE ERR-RC TO ERR-RC-D.
+           MOVE SPACES TO ERROR-LOG-REC.
+           MOVE 1 TO ERROR-LOG-PTR.
+           STRING ERROR-LOG-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ERROR-LOG-TIME DELIMITED BY SIZE
+                  " CBDEM1 FNC=" DELIMITED BY SIZE
+                  ERR-FNC-D DELIMITED BY SIZE
+                  " RC=" DELIMITED BY SIZE
+                  ERR-RC-D DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  MSGBUF DELIMITED BY SIZE
+             INTO ERROR-LOG-REC
+             WITH POINTER ERROR-LOG-PTR.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF NOT ERROR-LOG-OK
+              OPEN OUTPUT ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
