@@ -6,6 +6,25 @@
       *   NAME
       *     cbdem3.cob - Cobol demo program # 3
       *   MODIFIED   (MM/DD/YY)
+      *    dlanders   08/09/26 -  append every ORA-ERROR to a common
+      *                           ERROR-LOG-FILE so a batch run's OCI
+      *                           failures can be reviewed the next day
+      *    dlanders   08/09/26 -  add a LOAD-FILE bulk-load mode that
+      *                           inserts one VOICE_MAIL row per
+      *                           (MSG_ID, audio path) work file entry
+      *                           instead of only the single simulated
+      *                           demo message
+      *    dlanders   08/09/26 -  add a CREATED_DATE column to
+      *                           VOICE_MAIL, stamped with SYSDATE on
+      *                           insert, for the CBDEM4 retention job
+      *    dlanders   08/09/26 -  have PLAY-MSG actually extract each
+      *                           chunk of the message with OFLNG and
+      *                           write it to VOICE-OUT-FILE, instead
+      *                           of just displaying its length
+      *    dlanders   08/09/26 -  read connect information from
+      *                           CONNECT-FILE when present, and
+      *                           retry OLOG a few times before
+      *                           giving up
       *    mjaeger    07/14/99 -  bug 808870: OCCS: convert tabs, no long lines
       *    plocke     11/14/95 -  to update for v7.3
       *    dchatter   07/20/95 -  merge changes from branch 1.1.720.1
@@ -25,7 +44,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CBDEM3.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONNECT-FILE ASSIGN TO "ORACONN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONNECT-FILE-STATUS.
+           SELECT VOICE-OUT-FILE ASSIGN TO "VOICEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VOICE-OUT-STATUS.
+           SELECT LOAD-FILE ASSIGN TO "VOICELOAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOAD-FILE-STATUS.
+           SELECT AUDIO-SRC-FILE ASSIGN TO AUDIO-SRC-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIO-SRC-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONNECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONNECT-REC         PIC X(132).
+       FD  VOICE-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VOICE-OUT-REC       PIC X(131072).
+       FD  LOAD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOAD-REC.
+           02   LOAD-MSG-ID    PIC X(6).
+           02   LOAD-PATH      PIC X(120).
+       FD  AUDIO-SRC-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIO-SRC-REC       PIC X(65024).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC       PIC X(200).
        WORKING-STORAGE SECTION.
 
        01  LDA.
@@ -47,15 +101,48 @@
        01  ERRMSG-L            PIC S9(9) VALUE 256 COMP.
        01  ERR-RC              PIC S9(9) COMP.
        01  ERR-FNC-D           PIC ZZ9.
-
-       01  USER-ID             PIC X(5)  VALUE "SCOTT".
+       01  ERR-RC-D            PIC ZZZZ9.
+
+       01  ERROR-LOG-STATUS    PIC X(2).
+           88  ERROR-LOG-OK        VALUE "00".
+       01  ERROR-LOG-DATE      PIC 9(8).
+       01  ERROR-LOG-TIME      PIC 9(8).
+       01  ERROR-LOG-PTR       PIC S9(4) COMP.
+
+      * Connect info.  These default to the local demo account,
+      * but are overridden by CONNECT-FILE, if present - see
+      * READ-CONNECT-INFO.
+       01  USER-ID             PIC X(30) VALUE "SCOTT".
        01  USER-ID-L           PIC S9(9) VALUE 5 COMP.
-       01  PSW                 PIC X(5)  VALUE "tiger".
+       01  PSW                 PIC X(30) VALUE "tiger".
        01  PSW-L               PIC S9(9) VALUE 5 COMP.
-       01  CONN                PIC S9(9) VALUE 0 COMP.
+       01  CONN                PIC X(80) VALUE SPACES.
        01  CONN-L              PIC S9(9) VALUE 0 COMP.
        01  CONN-MODE           PIC S9(9) VALUE 0 COMP.
 
+       01  CONNECT-FILE-STATUS PIC X(2).
+           88  CONNECT-FILE-OK      VALUE "00".
+       01  CONNECT-TRIES       PIC S9(4) COMP VALUE 0.
+       01  CONNECT-MAX-TRIES   PIC S9(4) COMP VALUE 3.
+
+       01  VOICE-OUT-STATUS    PIC X(2).
+           88  VOICE-OUT-OK         VALUE "00".
+
+      * LOAD-FILE, if present, drives a bulk load of the pairs it
+      * contains instead of the single simulated demo message -
+      * see CHECK-LOAD-FILE and LOAD-VOICEMAILS.
+       01  LOAD-FILE-STATUS    PIC X(2).
+           88  LOAD-FILE-OK         VALUE "00".
+           88  LOAD-FILE-EOF        VALUE "10".
+       01  BULK-LOAD-SW        PIC X VALUE "N".
+           88  BULK-LOAD-MODE       VALUE "Y".
+
+       01  AUDIO-SRC-FILENAME  PIC X(120).
+       01  AUDIO-SRC-STATUS    PIC X(2).
+           88  AUDIO-SRC-OK         VALUE "00".
+           88  AUDIO-SRC-EOF        VALUE "10".
+       01  AUDIO-LINE-LEN      PIC S9(9) COMP.
+
        01  SQL-STMT            PIC X(132).
        01  SQLL                PIC S9(9) COMP.
        01  ZERO-A              PIC S9(9) VALUE 0 COMP.
@@ -95,13 +182,24 @@
        PROCEDURE DIVISION.
        BEGIN.
 
-      *  Connect to ORACLE in non-blocking mode.
-      *  HDA must be initialized to all zeros before call to OLOG.
-
-           MOVE LOW-VALUES TO HDA.
-
-           CALL "OLOG" USING LDA, HDA, USER-ID, USER-ID-L,
-                 PSW, PSW-L, CONN, CONN-L, CONN-MODE.
+           PERFORM READ-CONNECT-INFO.
+
+      *  Connect to ORACLE in non-blocking mode, retrying a few
+      *  times before giving up.  HDA must be initialized to all
+      *  zeros before each call to OLOG.
+
+           MOVE 0 TO CONNECT-TRIES.
+           PERFORM UNTIL LDA-RC = 0
+                      OR CONNECT-TRIES NOT < CONNECT-MAX-TRIES
+              ADD 1 TO CONNECT-TRIES
+              MOVE LOW-VALUES TO HDA
+              CALL "OLOG" USING LDA, HDA, USER-ID, USER-ID-L,
+                    PSW, PSW-L, CONN, CONN-L, CONN-MODE
+              IF LDA-RC NOT = 0
+                 DISPLAY "Connect attempt " CONNECT-TRIES
+                         " failed, retrying..."
+              END-IF
+           END-PERFORM.
 
            IF LDA-RC NOT = 0
               PERFORM ORA-ERROR
@@ -116,10 +214,20 @@
               PERFORM ORA-ERROR
               GO TO EXIT-LOGOFF.
 
+      *  See if a LOAD-FILE work file is present before asking
+      *  whether to drop VOICE_MAIL - a batch/overnight bulk load
+      *  can't block waiting on an operator, so BULK-LOAD-MODE skips
+      *  the prompt below and proceeds as if "Y" had been entered.
+           PERFORM CHECK-LOAD-FILE.
+
       *  Drop the VOICE_MAIL table.
-           DISPLAY "OK to drop VOICE_MAIL table (Y or N)? : "
-      -  WITH NO ADVANCING.
-           ACCEPT ANSX.
+           IF BULK-LOAD-MODE
+              MOVE "Y" TO ANSWER(1)
+           ELSE
+              DISPLAY "OK to drop VOICE_MAIL table (Y or N)? : "
+      -     WITH NO ADVANCING
+              ACCEPT ANSX
+           END-IF.
            IF (ANSWER(1) NOT = 'y' AND ANSWER(1) NOT = 'Y')
               DISPLAY "Exiting program now."
               GO TO EXIT-CLOSE.
@@ -141,9 +249,12 @@
               DISPLAY "Table dropped."
            END-IF
 
-      *  Create the VOICE_MAIL table anew.
+      *  Create the VOICE_MAIL table anew.  CREATED_DATE records
+      *  when a message was stored, so the retention job in
+      *  CBDEM4 knows how old each one is.
            MOVE "CREATE TABLE VOICE_MAIL (MSG_ID NUMBER(6),
-      -    "MSG_LEN NUMBER(12), MSG LONG RAW)" TO SQL-STMT.
+      -    "MSG_LEN NUMBER(12), MSG LONG RAW,
+      -    "CREATED_DATE DATE)" TO SQL-STMT.
            MOVE 132 TO SQLL.
 
       *  Non-deferred parse to execute the DDL SQL statement.
@@ -156,8 +267,9 @@
               GO TO EXIT-LOGOFF.
            DISPLAY "created.".
 
-      *  Insert some data into the table.
-           MOVE "INSERT INTO VOICE_MAIL VALUES (:1, :2, :3)"
+      *  Insert some data into the table, stamping CREATED_DATE
+      *  with the current date and time.
+           MOVE "INSERT INTO VOICE_MAIL VALUES (:1, :2, :3, SYSDATE)"
                 TO SQL-STMT.
            MOVE 132 TO SQLL.
            CALL "OPARSE" USING CDA, SQL-STMT, SQLL,
@@ -186,16 +298,26 @@
               PERFORM ORA-ERROR
               GO TO EXIT-LOGOFF.
 
+      *  If a LOAD-FILE work file of (MSG_ID, source audio path)
+      *  pairs is present (checked above, before the drop-table
+      *  prompt), bulk-load it, reusing the bindings just made
+      *  above.  Otherwise fall back to inserting the one simulated
+      *  demo message, as before.
+           IF BULK-LOAD-MODE
+              PERFORM LOAD-VOICEMAILS
+              CALL "OCOM" USING LDA
+              IF LDA-RC NOT = 0
+                 PERFORM ORA-ERROR
+              END-IF
+              GO TO EXIT-CLOSE.
+
       *  Set input variables, then execute the INSERT statement.
            MOVE 100 TO MSG-ID.
            MOVE 200000 TO MSG-L.
            PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > MSG-L
               MOVE 42 TO MSG(INDX)
            END-PERFORM.
-           CALL "OEXN" USING CDA, ONE, ZERO-B.
-           IF C-RC IN CDA NOT = 0
-              PERFORM ORA-ERROR
-              GO TO EXIT-LOGOFF.
+           PERFORM INSERT-ONE-MSG.
 
            MOVE "SELECT MSG_ID, MSG_LEN, MSG FROM VOICE_MAIL
       -    " WHERE MSG_ID = 100" TO SQL-STMT.
@@ -245,6 +367,8 @@
            MOVE MSG-L TO MSG-L-D.
            DISPLAY "The length is " MSG-L-D " bytes.".
 
+           OPEN OUTPUT VOICE-OUT-FILE.
+
            PERFORM VARYING OFF1 FROM 0 BY 65536
                  UNTIL MSG-L <= 0
               IF (MSG-L < 65536)
@@ -259,6 +383,8 @@
       *        END-IF
            END-PERFORM.
 
+           CLOSE VOICE-OUT-FILE.
+
        END-LOOP.
            DISPLAY " ".
            DISPLAY "End of message.".
@@ -272,9 +398,125 @@
            STOP RUN.
 
 
+      * If a CONNECT-FILE is present, it holds a SQL*Plus-style
+      * "userid/password@connect-string" line that overrides the
+      * built-in demo account.  Its absence is not an error - the
+      * defaults set up in WORKING-STORAGE are used instead.
+       READ-CONNECT-INFO.
+           OPEN INPUT CONNECT-FILE.
+           IF CONNECT-FILE-OK
+              READ CONNECT-FILE INTO CONNECT-REC
+              IF CONNECT-FILE-OK
+                 UNSTRING CONNECT-REC DELIMITED BY "/" OR "@"
+                    INTO USER-ID, PSW, CONN
+                 MOVE 0 TO USER-ID-L
+                 INSPECT USER-ID TALLYING USER-ID-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO PSW-L
+                 INSPECT PSW TALLYING PSW-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO CONN-L
+                 INSPECT CONN TALLYING CONN-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+              END-IF
+              CLOSE CONNECT-FILE
+           END-IF.
+
+
+      *  See if a LOAD-FILE work file of (MSG_ID, source audio
+      *  path) pairs is present.  If so, leave it open and set
+      *  BULK-LOAD-MODE so LOAD-VOICEMAILS bulk-loads it instead
+      *  of the single simulated demo message being inserted.
+       CHECK-LOAD-FILE.
+           OPEN INPUT LOAD-FILE.
+           IF LOAD-FILE-OK
+              MOVE "Y" TO BULK-LOAD-SW
+           ELSE
+              MOVE "N" TO BULK-LOAD-SW
+           END-IF.
+
+      *  Read one (MSG_ID, path) pair per LOAD-FILE record and
+      *  insert one VOICE_MAIL row per entry, reusing the OBNDRN
+      *  bindings already made on columns 1-3 of the INSERT cursor.
+       LOAD-VOICEMAILS.
+           PERFORM UNTIL LOAD-FILE-EOF
+              READ LOAD-FILE
+                 NOT AT END
+                    PERFORM PROCESS-LOAD-REC
+              END-READ
+           END-PERFORM.
+           CLOSE LOAD-FILE.
+
+      *  Pull the audio bytes for one LOAD-FILE entry out of its
+      *  source file and insert the VOICE_MAIL row for it.
+       PROCESS-LOAD-REC.
+           COMPUTE MSG-ID = FUNCTION NUMVAL(LOAD-MSG-ID).
+           MOVE 0 TO MSG-L.
+           MOVE ZEROS TO MSGX.
+           MOVE FUNCTION TRIM(LOAD-PATH) TO AUDIO-SRC-FILENAME.
+
+           OPEN INPUT AUDIO-SRC-FILE.
+           IF AUDIO-SRC-OK
+              PERFORM UNTIL AUDIO-SRC-EOF
+                 READ AUDIO-SRC-FILE
+                    NOT AT END
+                       PERFORM APPEND-AUDIO-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE AUDIO-SRC-FILE
+              PERFORM INSERT-ONE-MSG
+           ELSE
+              MOVE MSG-ID TO MSG-ID-D
+              DISPLAY "Unable to open " AUDIO-SRC-FILENAME
+                      " for message " MSG-ID-D ", skipping."
+           END-IF.
+
+      *  Append one line's worth of bytes from AUDIO-SRC-REC onto
+      *  the end of MSGX, without overrunning its 200000-byte
+      *  capacity.
+       APPEND-AUDIO-LINE.
+           MOVE 0 TO AUDIO-LINE-LEN.
+           INSPECT AUDIO-SRC-REC TALLYING AUDIO-LINE-LEN
+              FOR CHARACTERS BEFORE INITIAL ' '.
+           IF MSG-L + AUDIO-LINE-LEN > MSGX-L
+              COMPUTE AUDIO-LINE-LEN = MSGX-L - MSG-L
+           END-IF.
+           PERFORM VARYING INDX FROM 1 BY 1
+                 UNTIL INDX > AUDIO-LINE-LEN
+              ADD 1 TO MSG-L
+              COMPUTE MSG(MSG-L) =
+                 FUNCTION MOD(FUNCTION ORD(AUDIO-SRC-REC(INDX:1)) - 1,
+                              100)
+           END-PERFORM.
+
+      *  Execute the (already parsed and bound) INSERT statement
+      *  for whatever MSG-ID/MSG-L/MSGX are currently set up.
+       INSERT-ONE-MSG.
+           CALL "OEXN" USING CDA, ONE, ZERO-B.
+           IF C-RC IN CDA NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-LOGOFF.
+           MOVE MSG-ID TO MSG-ID-D.
+           MOVE MSG-L TO MSG-L-D.
+           DISPLAY "Inserted message " MSG-ID-D
+                   " (" MSG-L-D " bytes).".
+
+
+      *  Extract one chunk of the LONG RAW message column with
+      *  OFLNG, starting at OFF1 for up to LEN bytes, write the
+      *  bytes actually returned (RETL) to VOICE-OUT-FILE, and send
+      *  them on to the (simulated) DAC converter.
        PLAY-MSG.
-           MOVE LEN TO LEN-D.
+           CALL "OFLNG" USING CDA, THREE, MSGX, LEN, RETL,
+                OFF1, RCODE.
+           IF C-RC IN CDA NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-LOGOFF.
+           MOVE RETL TO LEN-D.
            DISPLAY "Playing " LEN-D " bytes.".
+           MOVE SPACES TO VOICE-OUT-REC.
+           MOVE MSGX(1 : RETL * 2) TO VOICE-OUT-REC(1 : RETL * 2).
+           WRITE VOICE-OUT-REC.
        PLAY-MSG-EXIT.
 
 
@@ -299,5 +541,36 @@
                 ERRMSG, ERRMSG-L.
            DISPLAY ERRMSG.
 
+           PERFORM WRITE-ERROR-LOG.
+
+      * Append one line (timestamp, program name, function/error
+      * code, and the OERHMS message text) to ERROR-LOG-FILE, so
+      * a night's batch run can be reviewed the next morning.
+       WRITE-ERROR-LOG.
+
+           ACCEPT ERROR-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERROR-LOG-TIME FROM TIME.
+           MOVE C-RC IN CDA TO ERR-RC-D.
+
+           MOVE SPACES TO ERROR-LOG-REC.
+           MOVE 1 TO ERROR-LOG-PTR.
+           STRING ERROR-LOG-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ERROR-LOG-TIME DELIMITED BY SIZE
+                  " CBDEM3 FNC=" DELIMITED BY SIZE
+                  ERR-FNC-D DELIMITED BY SIZE
+                  " RC=" DELIMITED BY SIZE
+                  ERR-RC-D DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ERRMSG DELIMITED BY SIZE
+             INTO ERROR-LOG-REC
+             WITH POINTER ERROR-LOG-PTR.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF NOT ERROR-LOG-OK
+              OPEN OUTPUT ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
 
 
