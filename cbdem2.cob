@@ -6,6 +6,22 @@
       *   NAME
       *     cbdem2.cob - Cobol demo program #2
       *   MODIFIED   (MM/DD/YY)
+      *    dlanders   08/09/26 -  append every ORA-ERROR to a common
+      *                           ERROR-LOG-FILE so a batch run's OCI
+      *                           failures can be reviewed the next day
+      *    dlanders   08/09/26 -  read connect information from
+      *                           CONNECT-FILE when present, and
+      *                           retry OLOG a few times before
+      *                           giving up
+      *    dlanders   08/09/26 -  allow statements to span more
+      *                           than one line, and add an
+      *                           @filename command to read
+      *                           statements from a script file
+      *    dlanders   08/09/26 -  add a CSV command for comma-
+      *                           delimited query output
+      *    dlanders   08/09/26 -  add a SPOOL command that copies
+      *                           query output to a report file, as
+      *                           well as the terminal
       *    mjaeger    07/14/99 -  bug 808870: OCCS: convert tabs, no long lines
       *    plocke     11/14/95 -  to update for v7.3
       *    dchatter   07/20/95 -  merge changes from branch 1.1.720.1
@@ -36,8 +52,10 @@
       * restrictions are present:
 
       * (1) The SQL statement can contain only 25 elements (words
-      *   and punctuation), and must be entered on a single line.
-      *   There is no terminating ';'.
+      *   and punctuation).  It may span more than one line; a
+      *   line ending in ';', or a blank line, ends the
+      *   statement.  Statements can also be read from a script
+      *   file with the @filename command.
       * (2) A maximum of 8 bind (input) variables is permitted.
       *   Additional input variables are not bound, which will
       *   cause an error at execute time.  Input values must be
@@ -56,7 +74,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CBDEM2.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPOOL-FILE ASSIGN TO SPOOL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SPOOL-FILE-STATUS.
+           SELECT SCRIPT-FILE ASSIGN TO SCRIPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCRIPT-FILE-STATUS.
+           SELECT CONNECT-FILE ASSIGN TO "ORACONN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONNECT-FILE-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SPOOL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SPOOL-REC               PIC X(200).
+       FD  SCRIPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SCRIPT-REC              PIC X(132).
+       FD  CONNECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONNECT-REC             PIC X(132).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC           PIC X(200).
        WORKING-STORAGE SECTION.
 
       * Logon, cursor, and host data areas.
@@ -75,24 +120,103 @@
            02      FILLER      PIC X(50).
        01  HDA                 PIC X(512).
 
+      * A second cursor, used only to describe a bind statement's
+      * target table so BIND-VARS can bind placeholders with their
+      * real column type instead of always forcing VARCHAR2.
+       01  CDA2.
+           02      C-V2RC      PIC S9(4) COMP.
+           02      C-TYPE      PIC S9(4) COMP.
+           02      C-ROWS      PIC S9(9) COMP.
+           02      C-OFFS      PIC S9(4) COMP.
+           02      C-FNC       PIC S9(4) COMP.
+           02      C-RC        PIC S9(4) COMP.
+           02      FILLER      PIC X(50).
+
+      * SPOOL command support.  When spooling is on, everything
+      * that would normally just go to the screen is also
+      * written to SPOOL-FILE - see WRITE-LINE.
+       01  SPOOL-FILENAME      PIC X(80).
+       01  SPOOL-FILE-STATUS   PIC X(2).
+           88  SPOOL-FILE-OK        VALUE "00".
+       01  SPOOL-SW            PIC X(1) VALUE "N".
+           88  SPOOLING             VALUE "Y".
+           88  NOT-SPOOLING         VALUE "N".
+       01  LINE-BUF            PIC X(200).
+       01  LINE-PTR            PIC S9(4) COMP.
+
+      * CSV command support.  When on, query output is written as
+      * delimited fields instead of the fixed-width column report.
+       01  CSV-SW              PIC X(1) VALUE "N".
+           88  CSV-MODE             VALUE "Y".
+           88  NOT-CSV-MODE         VALUE "N".
+       01  CSV-DELIM           PIC X(1) VALUE ",".
+
+      * Second and third words of the command the user just typed.
+      * SPOOL and CSV use CMD-ARG; CSV also looks at CMD-ARG2 to
+      * pick "," or "|" as the output delimiter.
+       01  CMD-ARG             PIC X(80).
+       01  CMD-ARG2            PIC X(80).
+
+      * @filename command support.  While a script file is open,
+      * statements are read from it instead of from the terminal.
+       01  SCRIPT-FILENAME     PIC X(80).
+       01  SCRIPT-FILE-STATUS  PIC X(2).
+           88  SCRIPT-FILE-OK       VALUE "00".
+           88  SCRIPT-FILE-EOF      VALUE "10".
+       01  SCRIPT-SW           PIC X(1) VALUE "N".
+           88  SCRIPT-MODE          VALUE "Y".
+           88  NOT-SCRIPT-MODE      VALUE "N".
+       01  SCRIPT-SW-BEFORE    PIC X(1).
+
+      * Support for statements that span more than one line.  A
+      * line ending in ';', or a blank line, ends the statement.
+       01  LINE-IN             PIC X(132).
+       01  LINE-PART           PIC X(132).
+       01  SQL-PTR             PIC S9(4) COMP.
+       01  SEMI-COUNT          PIC S9(4) COMP.
+       01  STMT-DONE-SW        PIC X(1).
+           88  STMT-DONE            VALUE "Y".
+           88  STMT-NOT-DONE        VALUE "N".
+       01  STMT-TRUNC-SW       PIC X(1).
+           88  STMT-TRUNCATED       VALUE "Y".
+           88  STMT-NOT-TRUNCATED   VALUE "N".
+       01  BV-WORD-TRUNC-SW    PIC X(1).
+           88  BV-WORDS-TRUNCATED    VALUE "Y".
+           88  BV-WORDS-NOT-TRUNCATED VALUE "N".
+
       * Error message variables for the OERHMS routine.
        01  MSGBUF              PIC X(256).
        01  MSGBUF-L            PIC S9(9) VALUE 256 COMP.
        01  ERR-FNC-D           PIC ZZZ.
-
-      * Connect info.  Link the program single-task, or
-      * modify to use a SQL*Net connect string appropriate
-      * to your site.
-       01  USER-ID             PIC X(5)  VALUE "SCOTT".
+       01  ERR-RC-D            PIC ZZZZ9.
+
+       01  ERROR-LOG-STATUS    PIC X(2).
+           88  ERROR-LOG-OK        VALUE "00".
+       01  ERROR-LOG-DATE      PIC 9(8).
+       01  ERROR-LOG-TIME      PIC 9(8).
+       01  ERROR-LOG-PTR       PIC S9(4) COMP.
+
+      * Connect info.  These default to the local demo account,
+      * but are overridden by CONNECT-FILE, if present - see
+      * READ-CONNECT-INFO.
+       01  USER-ID             PIC X(30) VALUE "SCOTT".
        01  USER-ID-L           PIC S9(9) VALUE 5 COMP.
-       01  PSW                 PIC X(5)  VALUE "TIGER".
+       01  PSW                 PIC X(30) VALUE "TIGER".
        01  PSW-L               PIC S9(9) VALUE 5 COMP.
-       01  CONN                PIC S9(9) VALUE 0 COMP.
+       01  CONN                PIC X(80) VALUE SPACES.
        01  CONN-L              PIC S9(9) VALUE 0 COMP.
        01  CONN-MODE           PIC S9(9) VALUE 0 COMP.
 
-      * Parameters for OPARSE.
-       01  SQL-STMT            PIC X(132).
+       01  CONNECT-FILE-STATUS PIC X(2).
+           88  CONNECT-FILE-OK      VALUE "00".
+       01  CONNECT-TRIES       PIC S9(4) COMP VALUE 0.
+       01  CONNECT-MAX-TRIES   PIC S9(4) COMP VALUE 3.
+
+      * Parameters for OPARSE.  SQL-STMT is sized well past a single
+      * 132-byte line, since a statement built up across several
+      * lines in DO-SQL-STMT/APPEND-STMT-LINE can run much longer
+      * than any one line read from the terminal or a script.
+       01  SQL-STMT            PIC X(2000).
        01  SQLL                PIC S9(9) COMP.
        01  DEF-MODE            PIC S9(9) VALUE 1 COMP.
        01  NO-DEF-MODE         PIC S9(9) VALUE 0 COMP.
@@ -106,6 +230,19 @@
            03  BV-VAL          OCCURS 10 TIMES PIC X(10).
        01  BV-VAL-L            PIC S9(9) VALUE 10 COMP.
        01  N-BV                PIC S9(9) COMP.
+       01  BV-TYPE             PIC S9(9) COMP.
+
+      * BIND-VARS looks up the target table's real column types
+      * (via CDA2, an ODESCR-style DESCRIBE of a throwaway "SELECT *
+      * FROM table WHERE 1 = 0") so numeric and date placeholders
+      * can be bound as NUMBER-T/DATE-T instead of always VARCHAR2-T.
+       01  TABLE-NAME          PIC X(10).
+       01  DESC-SQL            PIC X(60).
+       01  DESC-SQL-L          PIC S9(9) COMP.
+       01  DESC-PTR            PIC S9(9) COMP.
+       01  N-DESC-COL          PIC S9(9) COMP.
+       01  DESC-COL-COUNT      PIC S9(9) COMP VALUE 0.
+       01  NEXT-INDX           PIC S9(9) COMP.
 
       * Parameters for ODESCR.  Note: some are two bytes (S9(4))
       * some are four bytes (S9(9)).
@@ -167,13 +304,24 @@
        PROCEDURE DIVISION.
        BEGIN.
 
-      * Connect to ORACLE in non-blocking mode.
-      * HDA must be initialized to all zeros before call to OLOG.
-
-           MOVE LOW-VALUES TO HDA.
-
-           CALL "OLOG" USING LDA, HDA, USER-ID, USER-ID-L,
-                 PSW, PSW-L, CONN, CONN-L, CONN-MODE.
+           PERFORM READ-CONNECT-INFO.
+
+      * Connect to ORACLE in non-blocking mode, retrying a few
+      * times before giving up.  HDA must be initialized to all
+      * zeros before each call to OLOG.
+
+           MOVE 0 TO CONNECT-TRIES.
+           PERFORM UNTIL LDA-RC = 0
+                      OR CONNECT-TRIES NOT < CONNECT-MAX-TRIES
+              ADD 1 TO CONNECT-TRIES
+              MOVE LOW-VALUES TO HDA
+              CALL "OLOG" USING LDA, HDA, USER-ID, USER-ID-L,
+                    PSW, PSW-L, CONN, CONN-L, CONN-MODE
+              IF LDA-RC NOT = 0
+                 DISPLAY "Connect attempt " CONNECT-TRIES
+                         " failed, retrying..."
+              END-IF
+           END-PERFORM.
 
       * Check for error, perform error routine if required.
            IF LDA-RC NOT = 0
@@ -191,13 +339,24 @@
               PERFORM ORA-ERROR
               GO TO EXIT-LOGOFF.
 
+           CALL "OOPEN" USING CDA2, LDA, USER-ID, ZERO-A,
+                 ZERO-A, USER-ID, ZERO-A.
+           IF C-RC IN CDA2 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
       * Process each SQL statement.
        STMT-LOOP.
            PERFORM DO-SQL-STMT.
            GO TO STMT-LOOP.
 
        EXIT-CLOSE.
+           IF SPOOLING
+              CLOSE SPOOL-FILE.
+           IF SCRIPT-MODE
+              CLOSE SCRIPT-FILE.
            CALL "OCLOSE" USING CDA.
+           CALL "OCLOSE" USING CDA2.
        EXIT-LOGOFF.
            CALL "OLOGOF" USING LDA.
        EXIT-STOP.
@@ -206,16 +365,54 @@
       * Perform paragraphs.
 
        DO-SQL-STMT.
-           MOVE " " TO SQL-STMT.
            DISPLAY " ".
-           DISPLAY "SQL > " NO ADVANCING.
-           ACCEPT SQL-STMT.
-      * Get first word of statement.
-           UNSTRING SQL-STMT DELIMITED BY ALL " "
-                    INTO BV-NAME(1).
+           MOVE SCRIPT-SW TO SCRIPT-SW-BEFORE.
+           PERFORM GET-SQL-LINE.
+      * GET-SQL-LINE just switched off SCRIPT-MODE (a script file
+      * hit EOF) with nothing left to run - loop back for a fresh
+      * line (from the terminal now) instead of submitting the
+      * blank LINE-IN it left behind as an empty statement.
+           IF SCRIPT-SW-BEFORE = "Y" AND NOT SCRIPT-MODE
+                 AND FUNCTION TRIM(LINE-IN) = SPACES
+              GO TO DO-SQL-STMT.
+      * Get first word of the line just read, and the word after
+      * it (used only by the SPOOL and CSV commands, below).
+           MOVE " " TO CMD-ARG.
+           MOVE " " TO CMD-ARG2.
+           UNSTRING LINE-IN DELIMITED BY ALL " "
+                    INTO BV-NAME(1) CMD-ARG CMD-ARG2.
            IF (BV-NAME(1) = "exit" OR BV-NAME(1) = "EXIT")
               GO TO EXIT-CLOSE.
-           MOVE 132 TO SQLL.
+           IF (BV-NAME(1) = "spool" OR BV-NAME(1) = "SPOOL")
+              PERFORM SPOOL-CMD
+              GO TO DO-SQL-STMT.
+           IF (BV-NAME(1) = "csv" OR BV-NAME(1) = "CSV")
+              PERFORM CSV-CMD
+              GO TO DO-SQL-STMT.
+           IF LINE-IN(1:1) = "@"
+              PERFORM SCRIPT-CMD
+              GO TO DO-SQL-STMT.
+
+      * The statement may span more than one line - keep reading
+      * and appending lines until one ends in ';', or a blank
+      * line is seen, either of which ends the statement.
+           MOVE SPACES TO SQL-STMT.
+           MOVE 1 TO SQL-PTR.
+           MOVE "N" TO STMT-DONE-SW.
+           MOVE "N" TO STMT-TRUNC-SW.
+           PERFORM UNTIL STMT-DONE
+              PERFORM APPEND-STMT-LINE
+              IF NOT STMT-DONE
+                 PERFORM GET-SQL-LINE
+              END-IF
+           END-PERFORM.
+
+           IF STMT-TRUNCATED
+              DISPLAY "Statement is too long - it was truncated "
+                 "and NOT executed.  Shorten it and try again."
+              GO TO DO-SQL-STMT.
+
+           COMPUTE SQLL = SQL-PTR - 1.
       * Use non-deferred parse, to catch syntax errors
       * right after the parse.
            CALL "OPARSE" USING CDA, SQL-STMT, SQLL,
@@ -248,25 +445,47 @@
                DISPLAY "There were" ERR-FNC-D
                        " define variables."
                DISPLAY " "
+               MOVE SPACES TO LINE-BUF
+               MOVE 1 TO LINE-PTR
                PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > N-OV
-                  IF (DBTYPE(INDX) NOT = 2)
-                     MOVE DBNAME(INDX) TO NAME-D10
-                     DISPLAY NAME-D10 NO ADVANCING
+                  IF CSV-MODE
+                     IF INDX > 1
+                        STRING CSV-DELIM DELIMITED BY SIZE
+                           INTO LINE-BUF WITH POINTER LINE-PTR
+                     END-IF
+                     STRING FUNCTION TRIM(DBNAME(INDX))
+                        DELIMITED BY SIZE
+                        INTO LINE-BUF WITH POINTER LINE-PTR
                   ELSE
-                     MOVE DBNAME(INDX) TO NAME-D8
-                     DISPLAY NAME-D8 NO ADVANCING
+                     IF (DBTYPE(INDX) NOT = 2)
+                        MOVE DBNAME(INDX) TO NAME-D10
+                        STRING NAME-D10 DELIMITED BY SIZE
+                           INTO LINE-BUF WITH POINTER LINE-PTR
+                     ELSE
+                        MOVE DBNAME(INDX) TO NAME-D8
+                        STRING NAME-D8 DELIMITED BY SIZE
+                           INTO LINE-BUF WITH POINTER LINE-PTR
+                     END-IF
+                     STRING " " DELIMITED BY SIZE
+                        INTO LINE-BUF WITH POINTER LINE-PTR
                   END-IF
-                  DISPLAY " " NO ADVANCING
                END-PERFORM
-               DISPLAY " "
-               PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > N-OV
-                  DISPLAY "--------" NO ADVANCING
-                  IF DBTYPE(INDX) NOT = 2
-                     DISPLAY "--" NO ADVANCING
-                  END-IF
-                  DISPLAY " " NO ADVANCING
-               END-PERFORM
-               DISPLAY " "
+               PERFORM WRITE-LINE
+               IF NOT CSV-MODE
+                  MOVE SPACES TO LINE-BUF
+                  MOVE 1 TO LINE-PTR
+                  PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > N-OV
+                     STRING "--------" DELIMITED BY SIZE
+                        INTO LINE-BUF WITH POINTER LINE-PTR
+                     IF DBTYPE(INDX) NOT = 2
+                        STRING "--" DELIMITED BY SIZE
+                           INTO LINE-BUF WITH POINTER LINE-PTR
+                     END-IF
+                     STRING " " DELIMITED BY SIZE
+                        INTO LINE-BUF WITH POINTER LINE-PTR
+                  END-PERFORM
+                  PERFORM WRITE-LINE
+               END-IF
            END-IF.
 
       * If the statement was a query, fetch the rows and
@@ -274,12 +493,154 @@
            IF (C-TYPE IN CDA = 4)
               PERFORM FETCHN THRU FETCHN-EXIT
               MOVE N-ROWS TO N-ROWS-D
-              DISPLAY " "
-              DISPLAY N-ROWS-D " rows returned.".
+              MOVE SPACES TO LINE-BUF
+              STRING N-ROWS-D " rows returned." DELIMITED BY SIZE
+                 INTO LINE-BUF
+              PERFORM WRITE-LINE.
       * End of DO-SQL-STMT.
 
+      * Turn spooling of query output to a report file on or off.
+      * SPOOL filename starts spooling to that file (closing any
+      * spool file already open); SPOOL OFF stops it.
+      * If a CONNECT-FILE is present, it holds a SQL*Plus-style
+      * "userid/password@connect-string" line that overrides the
+      * built-in demo account.  Its absence is not an error - the
+      * defaults set up in WORKING-STORAGE are used instead.
+       READ-CONNECT-INFO.
+           OPEN INPUT CONNECT-FILE.
+           IF CONNECT-FILE-OK
+              READ CONNECT-FILE INTO CONNECT-REC
+              IF CONNECT-FILE-OK
+                 UNSTRING CONNECT-REC DELIMITED BY "/" OR "@"
+                    INTO USER-ID, PSW, CONN
+                 MOVE 0 TO USER-ID-L
+                 INSPECT USER-ID TALLYING USER-ID-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO PSW-L
+                 INSPECT PSW TALLYING PSW-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO CONN-L
+                 INSPECT CONN TALLYING CONN-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+              END-IF
+              CLOSE CONNECT-FILE
+           END-IF.
+
+       SPOOL-CMD.
+           IF (CMD-ARG = "off" OR CMD-ARG = "OFF")
+              IF SPOOLING
+                 CLOSE SPOOL-FILE
+                 MOVE "N" TO SPOOL-SW
+                 DISPLAY "Spooling off."
+              ELSE
+                 DISPLAY "Spooling was not on."
+              END-IF
+           ELSE
+              IF SPOOLING
+                 CLOSE SPOOL-FILE
+              END-IF
+              MOVE CMD-ARG TO SPOOL-FILENAME
+              OPEN OUTPUT SPOOL-FILE
+              IF NOT SPOOL-FILE-OK
+                 DISPLAY "Unable to open spool file " SPOOL-FILENAME
+                 MOVE "N" TO SPOOL-SW
+              ELSE
+                 MOVE "Y" TO SPOOL-SW
+                 DISPLAY "Spooling to " SPOOL-FILENAME
+              END-IF
+           END-IF.
+
+      * Turn delimited output on or off.  CSV ON switches from the
+      * fixed-width column report to delimited fields, comma by
+      * default; CSV ON | (or CSV ON PIPE) picks a pipe delimiter
+      * instead.  CSV OFF returns to the fixed-width report.
+       CSV-CMD.
+           IF (CMD-ARG = "on" OR CMD-ARG = "ON")
+              MOVE "Y" TO CSV-SW
+              IF (CMD-ARG2 = "|" OR CMD-ARG2 = "pipe"
+                  OR CMD-ARG2 = "PIPE")
+                 MOVE "|" TO CSV-DELIM
+              ELSE
+                 MOVE "," TO CSV-DELIM
+              END-IF
+              DISPLAY "CSV output on, delimiter '" CSV-DELIM "'."
+           ELSE
+              MOVE "N" TO CSV-SW
+              DISPLAY "CSV output off."
+           END-IF.
+
+      * Display a line of query output, and copy it to the spool
+      * file too, if spooling is on.
+       WRITE-LINE.
+           DISPLAY LINE-BUF.
+           IF SPOOLING
+              MOVE LINE-BUF TO SPOOL-REC
+              WRITE SPOOL-REC.
+
+      * Open a script file named by the @filename command just
+      * read into LINE-IN, and switch to reading statements from
+      * it instead of from the terminal.
+       SCRIPT-CMD.
+           MOVE LINE-IN(2:80) TO SCRIPT-FILENAME.
+           OPEN INPUT SCRIPT-FILE.
+           IF NOT SCRIPT-FILE-OK
+              DISPLAY "Unable to open script file " SCRIPT-FILENAME
+           ELSE
+              MOVE "Y" TO SCRIPT-SW
+              DISPLAY "Reading script " SCRIPT-FILENAME "."
+           END-IF.
+
+      * Get the next line of input - from the open script file,
+      * if one is active, otherwise from the terminal.  Reaching
+      * the end of a script file switches back to the terminal.
+       GET-SQL-LINE.
+           IF SCRIPT-MODE
+              READ SCRIPT-FILE INTO LINE-IN
+              IF SCRIPT-FILE-EOF
+                 CLOSE SCRIPT-FILE
+                 MOVE "N" TO SCRIPT-SW
+                 MOVE SPACES TO LINE-IN
+                 DISPLAY "End of script file."
+              END-IF
+           ELSE
+              DISPLAY "SQL > " NO ADVANCING
+              ACCEPT LINE-IN
+           END-IF.
+
+      * Append the line just read to SQL-STMT, and decide whether
+      * the statement is now complete.  A line ending in ';' ends
+      * the statement there; a blank line also ends it, so a
+      * script (or a script that just ran out) can't hang here.
+       APPEND-STMT-LINE.
+           IF FUNCTION TRIM(LINE-IN) = SPACES
+              MOVE "Y" TO STMT-DONE-SW
+           ELSE
+              MOVE 0 TO SEMI-COUNT
+              INSPECT LINE-IN TALLYING SEMI-COUNT FOR ALL ";"
+              IF SEMI-COUNT > 0
+                 UNSTRING LINE-IN DELIMITED BY ";" INTO LINE-PART
+                 STRING FUNCTION TRIM(LINE-PART) DELIMITED BY SIZE
+                    INTO SQL-STMT WITH POINTER SQL-PTR
+                    ON OVERFLOW
+                       MOVE "Y" TO STMT-TRUNC-SW
+                 END-STRING
+                 MOVE "Y" TO STMT-DONE-SW
+              ELSE
+                 STRING FUNCTION TRIM(LINE-IN) " " DELIMITED BY SIZE
+                    INTO SQL-STMT WITH POINTER SQL-PTR
+                    ON OVERFLOW
+                       MOVE "Y" TO STMT-TRUNC-SW
+                       MOVE "Y" TO STMT-DONE-SW
+                 END-STRING
+                 IF NOT STMT-TRUNCATED
+                    MOVE "N" TO STMT-DONE-SW
+                 END-IF
+              END-IF
+           END-IF.
+
        BIND-VARS.
            MOVE 0 TO N-BV.
+           MOVE "N" TO BV-WORD-TRUNC-SW.
            PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > 25
              MOVE " " TO BV-NAME(INDX)
            END-PERFORM.
@@ -310,12 +671,24 @@
                     BV-NAME(22)
                     BV-NAME(23)
                     BV-NAME(24)
-                    BV-NAME(25).
+                    BV-NAME(25)
+             ON OVERFLOW
+                MOVE "Y" TO BV-WORD-TRUNC-SW.
+
+           IF BV-WORDS-TRUNCATED
+              DISPLAY "Statement has more than 25 words - bind "
+                 "variables past the 25th were NOT bound.  "
+                 "Shorten it and try again."
+              GO TO DO-SQL-STMT.
+
+           PERFORM LOOKUP-COL-TYPES.
 
       * Scan the words in the SQL statement.  If the
       * word begins with ':', it is a placeholder for
       * a bind variable.  Get a value for it (as a string)
-      * and bind using the OBNDRV routine, datatype 1.
+      * and bind using the OBNDRV routine, using the target
+      * column's real type from LOOKUP-COL-TYPES when it was
+      * found, or VARCHAR2-T otherwise.
            MOVE 0 TO INDP(1).
 
            PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > 25
@@ -327,8 +700,22 @@
                  DISPLAY "Enter value for " BV-NAME(INDX) " --> "
                     NO ADVANCING
                  ACCEPT BV-VAL(N-BV)
+
+                 MOVE VARCHAR2-T TO BV-TYPE
+                 PERFORM VARYING N-DESC-COL FROM 1 BY 1
+                         UNTIL N-DESC-COL > DESC-COL-COUNT
+                    IF FUNCTION TRIM(DBNAME(N-DESC-COL)) =
+                       FUNCTION TRIM(BV-NAME(INDX)(2:9))
+                       IF DBTYPE(N-DESC-COL) = 2
+                          MOVE NUMBER-T TO BV-TYPE
+                       ELSE IF DBTYPE(N-DESC-COL) = 12
+                          MOVE DATE-T TO BV-TYPE
+                       END-IF
+                    END-IF
+                 END-PERFORM
+
                  CALL "OBNDRV" USING CDA, BV-NAME(INDX), SQLL,
-                      BV-VAL(N-BV), BV-VAL-L, VARCHAR2-T,
+                      BV-VAL(N-BV), BV-VAL-L, BV-TYPE,
                       ZERO-A, INDP(1), FMT-NONE, ZERO-A, ZERO-A
                  IF C-RC IN CDA NOT = 0
                     PERFORM ORA-ERROR
@@ -339,6 +726,67 @@
               END-IF
            END-PERFORM.
 
+      * Find the table named in the statement (after FROM or INTO,
+      * or after UPDATE) and, via CDA2, describe its columns the
+      * same way DESCRIBE-DEFINE describes a select list, so the
+      * bind loop above can look up each placeholder's real type.
+      * A statement with no recognizable table name, or one CDA2
+      * cannot parse/describe, just leaves DESC-COL-COUNT at 0 and
+      * every placeholder binds as VARCHAR2-T, same as before.
+       LOOKUP-COL-TYPES.
+           MOVE 0 TO DESC-COL-COUNT.
+           MOVE SPACES TO TABLE-NAME.
+
+           PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > 24
+              IF (BV-NAME(INDX) = "FROM" OR BV-NAME(INDX) = "from"
+                  OR BV-NAME(INDX) = "INTO"
+                  OR BV-NAME(INDX) = "into")
+                 COMPUTE NEXT-INDX = INDX + 1
+                 MOVE BV-NAME(NEXT-INDX) TO TABLE-NAME
+              END-IF
+           END-PERFORM.
+           IF (BV-NAME(1) = "UPDATE" OR BV-NAME(1) = "update")
+              MOVE BV-NAME(2) TO TABLE-NAME.
+
+           IF TABLE-NAME = SPACES
+              GO TO LOOKUP-COL-TYPES-EXIT.
+
+           MOVE SPACES TO DESC-SQL.
+           MOVE 1 TO DESC-PTR.
+           STRING "SELECT * FROM " DELIMITED BY SIZE
+                  FUNCTION TRIM(TABLE-NAME) DELIMITED BY SIZE
+                  " WHERE 1 = 0" DELIMITED BY SIZE
+             INTO DESC-SQL WITH POINTER DESC-PTR.
+           COMPUTE DESC-SQL-L = DESC-PTR - 1.
+
+           CALL "OPARSE" USING CDA2, DESC-SQL, DESC-SQL-L,
+                NO-DEF-MODE, V7-FLG.
+           IF C-RC IN CDA2 NOT = 0
+              GO TO LOOKUP-COL-TYPES-EXIT.
+
+           CALL "OEXN" USING CDA2, ONE, ZERO-B.
+           IF C-RC IN CDA2 NOT = 0
+              GO TO LOOKUP-COL-TYPES-EXIT.
+
+           MOVE 0 TO N-DESC-COL.
+           PERFORM 8 TIMES
+              ADD 1 TO N-DESC-COL
+              MOVE 10 TO NAME-L(N-DESC-COL)
+              MOVE " " TO DBNAME(N-DESC-COL)
+              CALL "ODESCR" USING CDA2, N-DESC-COL,
+                   DBSIZE(N-DESC-COL), DBTYPE(N-DESC-COL),
+                   DBNAME(N-DESC-COL), NAME-L(N-DESC-COL),
+                   DSIZE(N-DESC-COL), PREC(N-DESC-COL),
+                   SCALE(N-DESC-COL), NULL-OK(N-DESC-COL)
+              IF (C-RC IN CDA2 NOT = 0)
+                 SUBTRACT 1 FROM N-DESC-COL
+                 GO TO LOOKUP-COL-TYPES-EXIT
+              END-IF
+           END-PERFORM.
+           MOVE N-DESC-COL TO DESC-COL-COUNT.
+       LOOKUP-COL-TYPES-EXIT.
+           EXIT.
+
        DESCRIBE-DEFINE.
            MOVE 0 TO N-OV.
            PERFORM 9 TIMES
@@ -407,18 +855,41 @@
                  GO TO FETCHN-EXIT
               END-IF
               ADD 1 TO N-ROWS
+              MOVE SPACES TO LINE-BUF
+              MOVE 1 TO LINE-PTR
               PERFORM VARYING INDX FROM 1
                       BY 1 UNTIL INDX > N-OV
+                 IF CSV-MODE AND INDX > 1
+                    STRING CSV-DELIM DELIMITED BY SIZE
+                       INTO LINE-BUF WITH POINTER LINE-PTR
+                 END-IF
                  IF (DBTYPE(INDX) = 2)
                     MOVE OV-NUM(INDX) TO NUM-DISP
-                    INSPECT NUM-DISP REPLACING ALL ".00" BY "   "
-                    DISPLAY NUM-DISP NO ADVANCING
+                    IF CSV-MODE
+                       STRING FUNCTION TRIM(NUM-DISP)
+                          DELIMITED BY SIZE
+                          INTO LINE-BUF WITH POINTER LINE-PTR
+                    ELSE
+                       INSPECT NUM-DISP REPLACING ALL ".00" BY "   "
+                       STRING NUM-DISP DELIMITED BY SIZE
+                          INTO LINE-BUF WITH POINTER LINE-PTR
+                    END-IF
                  ELSE
-                    DISPLAY OV-CHAR(INDX) NO ADVANCING
+                    IF CSV-MODE
+                       STRING FUNCTION TRIM(OV-CHAR(INDX))
+                          DELIMITED BY SIZE
+                          INTO LINE-BUF WITH POINTER LINE-PTR
+                    ELSE
+                       STRING OV-CHAR(INDX) DELIMITED BY SIZE
+                          INTO LINE-BUF WITH POINTER LINE-PTR
+                    END-IF
+                 END-IF
+                 IF NOT CSV-MODE
+                    STRING " " DELIMITED BY SIZE
+                       INTO LINE-BUF WITH POINTER LINE-PTR
                  END-IF
-                 DISPLAY " " NO ADVANCING
               END-PERFORM
-              DISPLAY " "
+              PERFORM WRITE-LINE
            END-PERFORM.
            DISPLAY "LEAVING FETCHN...".
        FETCHN-EXIT.
@@ -431,8 +902,18 @@
               DISPLAY "OLOGON error"
               MOVE 0 TO C-FNC IN CDA
               MOVE LDA-RC IN LDA TO C-RC IN CDA.
+
+      * CDA2 (the DESCRIBE-only cursor LOOKUP-COL-TYPES uses) has
+      * its own C-FNC/C-RC; when it is the cursor that actually
+      * failed, copy its values into CDA so the display and
+      * WRITE-ERROR-LOG below (which only look at CDA) report the
+      * real failure instead of CDA's still-zero return code.
+           IF C-RC IN CDA = 0 AND C-RC IN CDA2 NOT = 0
+              MOVE C-FNC IN CDA2 TO C-FNC IN CDA
+              MOVE C-RC IN CDA2 TO C-RC IN CDA.
+
            DISPLAY "ORACLE error " NO ADVANCING.
-           IF C-FNC NOT = 0
+           IF C-FNC IN CDA NOT = 0
               DISPLAY "processing OCI function" NO ADVANCING
               MOVE C-FNC IN CDA TO ERR-FNC-D
               DISPLAY ERR-FNC-D
@@ -443,4 +924,35 @@
            CALL "OERHMS" USING LDA, C-RC IN CDA, MSGBUF,MSGBUF-L.
            DISPLAY MSGBUF.
 
+           PERFORM WRITE-ERROR-LOG.
+
+      * Append one line (timestamp, program name, function/error
+      * code, and the OERHMS message text) to ERROR-LOG-FILE, so
+      * a night's batch run can be reviewed the next morning.
+       WRITE-ERROR-LOG.
+
+           ACCEPT ERROR-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERROR-LOG-TIME FROM TIME.
+           MOVE C-RC IN CDA TO ERR-RC-D.
+
+           MOVE SPACES TO ERROR-LOG-REC.
+           MOVE 1 TO ERROR-LOG-PTR.
+           STRING ERROR-LOG-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ERROR-LOG-TIME DELIMITED BY SIZE
+                  " CBDEM2 FNC=" DELIMITED BY SIZE
+                  ERR-FNC-D DELIMITED BY SIZE
+                  " RC=" DELIMITED BY SIZE
+                  ERR-RC-D DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  MSGBUF DELIMITED BY SIZE
+             INTO ERROR-LOG-REC
+             WITH POINTER ERROR-LOG-PTR.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF NOT ERROR-LOG-OK
+              OPEN OUTPUT ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
 
