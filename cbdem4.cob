@@ -0,0 +1,423 @@
+      *
+      * $Header: cbdem4.cob 09-aug-26.00:00:00 dlanders Exp $
+      *
+      * Copyright (c) 1991, 1999, Oracle Corporation.  All rights reserved.
+      *
+      *   NAME
+      *     cbdem4.cob - Cobol demo program # 4
+      *   MODIFIED   (MM/DD/YY)
+      *    dlanders   08/09/26 -  append every ORA-ERROR to a common
+      *                           ERROR-LOG-FILE so a batch run's OCI
+      *                           failures can be reviewed the next day
+      *    dlanders   08/09/26 -  Creation
+      * ---------------------------------------------------------
+      * CBDEM4 IS A BATCH RETENTION/PURGE JOB FOR THE VOICE_MAIL
+      * TABLE CREATED BY CBDEM3.  IT DELETES ANY ROW WHOSE
+      * CREATED_DATE IS OLDER THAN A CONFIGURABLE NUMBER OF DAYS
+      * (DEFAULT 90, OVERRIDDEN BY PURGE-PARM-FILE IF PRESENT) AND
+      * LOGS HOW MANY ROWS AND HOW MANY BYTES OF LONG RAW DATA WERE
+      * RECLAIMED TO PURGE-LOG-FILE.
+      *----------------------------------------------------------
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CBDEM4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONNECT-FILE ASSIGN TO "ORACONN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONNECT-FILE-STATUS.
+           SELECT PURGE-PARM-FILE ASSIGN TO "PURGEPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURGE-PARM-STATUS.
+           SELECT PURGE-LOG-FILE ASSIGN TO "PURGELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURGE-LOG-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONNECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONNECT-REC          PIC X(132).
+       FD  PURGE-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PURGE-PARM-REC       PIC X(10).
+       FD  PURGE-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PURGE-LOG-REC        PIC X(132).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC        PIC X(200).
+       WORKING-STORAGE SECTION.
+       01  LDA.
+           02   LDA-V2RC       PIC S9(4) COMP.
+           02   FILLER         PIC X(10).
+           02   LDA-RC         PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
+       01  HDA                 PIC X(512).
+
+       01  CURSOR-1.
+           02   C-V2RC         PIC S9(4) COMP.
+           02   C-TYPE         PIC S9(4) COMP.
+           02   C-ROWS         PIC S9(9) COMP.
+           02   C-OFFS         PIC S9(4) COMP.
+           02   C-FNC          PIC S9(4) COMP.
+           02   C-RC           PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
+       01  CURSOR-2.
+           02   C-V2RC         PIC S9(4) COMP.
+           02   C-TYPE         PIC S9(4) COMP.
+           02   C-ROWS         PIC S9(9) COMP.
+           02   C-OFFS         PIC S9(4) COMP.
+           02   C-FNC          PIC S9(4) COMP.
+           02   C-RC           PIC S9(4) COMP.
+           02   FILLER         PIC X(50).
+
+      * Connect information.  These default to the local demo
+      * account, but are overridden by CONNECT-FILE, if present -
+      * see READ-CONNECT-INFO.
+       77   USER-ID            PIC X(30) VALUE "SCOTT".
+       77   USER-ID-L          PIC S9(9) VALUE 5 COMP.
+       77   PSW                PIC X(30) VALUE "tiger".
+       77   PSW-L              PIC S9(9) VALUE 5 COMP.
+       77   CONN               PIC X(80) VALUE SPACES.
+       77   CONN-L             PIC S9(9) VALUE 0 COMP.
+       77   CONN-MODE          PIC S9(9) VALUE 0 COMP.
+
+       77   CONNECT-FILE-STATUS PIC X(2).
+           88  CONNECT-FILE-OK      VALUE "00".
+       77   CONNECT-TRIES      PIC S9(4) COMP VALUE 0.
+       77   CONNECT-MAX-TRIES  PIC S9(4) COMP VALUE 3.
+
+      * PURGE-DAYS defaults to 90 and is overridden by
+      * PURGE-PARM-FILE, if present - see READ-PURGE-PARM.
+       77   PURGE-PARM-STATUS  PIC X(2).
+           88  PURGE-PARM-OK        VALUE "00".
+       77   PURGE-DAYS         PIC S9(9) COMP VALUE 90.
+       77   PURGE-DAYS-D       PIC ZZZ9.
+
+       77   PURGE-LOG-STATUS   PIC X(2).
+           88  PURGE-LOG-OK         VALUE "00".
+       77   PURGE-DATE         PIC 9(8).
+       77   PURGE-TIME         PIC 9(8).
+       77   PURGE-COUNT        PIC S9(9) COMP VALUE 0.
+       77   PURGE-COUNT-D      PIC ZZZZZZZZ9.
+       77   PURGE-BYTES        PIC S9(9) COMP VALUE 0.
+       77   PURGE-BYTES-D      PIC ZZZZZZZZZ9.
+       77   PURGE-LOG-PTR      PIC S9(4) COMP.
+
+       77   SQL-CNT            PIC X(90) VALUE
+               "SELECT COUNT(*), NVL(SUM(MSG_LEN),0) FROM VOICE_MAIL
+      -        " WHERE CREATED_DATE < SYSDATE - :1".
+       77   SQL-CNT-L          PIC S9(9) VALUE 86 COMP.
+
+       77   SQL-DEL            PIC X(61) VALUE
+               "DELETE FROM VOICE_MAIL WHERE CREATED_DATE < SYSDATE
+      -        " - :1".
+       77   SQL-DEL-L          PIC S9(9) VALUE 56 COMP.
+
+       77   FMT                PIC X(6).
+       77   INTEGER            PIC S9(9) COMP VALUE 3.
+       77   ZERO-A             PIC S9(9) COMP VALUE 0.
+       77   ZERO-B             PIC S9(4) COMP VALUE 0.
+       77   ONE                PIC S9(9) COMP VALUE 1.
+       77   TWO                PIC S9(9) COMP VALUE 2.
+       77   FOUR               PIC S9(9) COMP VALUE 4.
+
+       77   ERR-RC             PIC S9(9) COMP.
+       77   ERR-FNC            PIC S9(4) COMP.
+       77   ERR-FNC-D          PIC ZZ9.
+       77   ERR-RC-D           PIC ZZZZZZZZ9.
+
+       77   ERROR-LOG-STATUS   PIC X(2).
+           88  ERROR-LOG-OK         VALUE "00".
+       77   ERROR-LOG-DATE     PIC 9(8).
+       77   ERROR-LOG-TIME     PIC 9(8).
+       77   ERROR-LOG-PTR      PIC S9(4) COMP.
+       77   MSGBUF             PIC X(256).
+       77   MSGBUF-L           PIC S9(9) COMP VALUE 256.
+
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           PERFORM READ-CONNECT-INFO.
+           PERFORM READ-PURGE-PARM.
+
+      *----------------------------------------------------------
+      * CONNECT TO ORACLE IN NON-BLOCKING MODE, RETRYING A FEW
+      * TIMES BEFORE GIVING UP.  HDA MUST BE INITIALIZED TO ALL
+      * ZEROS BEFORE EACH CALL TO OLOG.
+      *----------------------------------------------------------
+
+           MOVE 0 TO CONNECT-TRIES.
+           PERFORM UNTIL LDA-RC = 0
+                      OR CONNECT-TRIES NOT < CONNECT-MAX-TRIES
+              ADD 1 TO CONNECT-TRIES
+              MOVE LOW-VALUES TO HDA
+              CALL "OLOG" USING LDA, HDA, USER-ID, USER-ID-L,
+                    PSW, PSW-L, CONN, CONN-L, CONN-MODE
+              IF LDA-RC NOT = 0
+                 DISPLAY "Connect attempt " CONNECT-TRIES
+                         " failed, retrying..."
+              END-IF
+           END-PERFORM.
+
+           IF LDA-RC NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-STOP.
+
+           DISPLAY "Connected to ORACLE as user ", USER-ID.
+
+           CALL "OOPEN" USING CURSOR-1, LDA.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-LOGOF.
+
+           CALL "OOPEN" USING CURSOR-2, LDA.
+           IF C-RC IN CURSOR-2 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * FIND OUT HOW MANY ROWS (AND HOW MANY MSG_LEN BYTES) ARE
+      * OLDER THAN THE RETENTION WINDOW BEFORE DELETING ANYTHING.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-1, SQL-CNT, SQL-CNT-L,
+                ZERO-A, TWO.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-1, ONE, PURGE-DAYS,
+                FOUR, INTEGER.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-1, ONE, PURGE-COUNT, FOUR,
+                INTEGER, ZERO-A, ZERO-B, FMT, ZERO-A, ZERO-A,
+                ZERO-B, ZERO-B.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "ODEFIN" USING CURSOR-1, TWO, PURGE-BYTES, FOUR,
+                INTEGER, ZERO-A, ZERO-B, FMT, ZERO-A, ZERO-A,
+                ZERO-B, ZERO-B.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OEXEC" USING CURSOR-1.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OFETCH" USING CURSOR-1.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           MOVE PURGE-DAYS TO PURGE-DAYS-D.
+           MOVE PURGE-COUNT TO PURGE-COUNT-D.
+           MOVE PURGE-BYTES TO PURGE-BYTES-D.
+           DISPLAY PURGE-COUNT-D " message(s) totalling "
+                   PURGE-BYTES-D
+                   " byte(s) are older than " PURGE-DAYS-D
+                   " day(s).".
+
+           IF PURGE-COUNT = 0
+              DISPLAY "Nothing to purge."
+              GO TO EXIT-CLOSE.
+
+      *----------------------------------------------------------
+      * DELETE THE OLD ROWS AND COMMIT, THEN RECORD THE RESULT IN
+      * PURGE-LOG-FILE.
+      *----------------------------------------------------------
+
+           CALL "OPARSE" USING CURSOR-2, SQL-DEL, SQL-DEL-L,
+                ZERO-A, TWO.
+           IF C-RC IN CURSOR-2 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OBNDRN" USING CURSOR-2, ONE, PURGE-DAYS,
+                FOUR, INTEGER.
+           IF C-RC IN CURSOR-2 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OEXEC" USING CURSOR-2.
+           IF C-RC IN CURSOR-2 NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           CALL "OCOM" USING LDA.
+           IF LDA-RC NOT = 0
+              PERFORM ORA-ERROR
+              GO TO EXIT-CLOSE.
+
+           DISPLAY PURGE-COUNT-D " message(s) purged, "
+                   PURGE-BYTES-D " byte(s) reclaimed.".
+
+           PERFORM WRITE-PURGE-LOG.
+
+
+       EXIT-CLOSE.
+
+           CALL "OCLOSE" USING CURSOR-1.
+           IF C-RC IN CURSOR-1 NOT = 0
+              PERFORM ORA-ERROR.
+
+           CALL "OCLOSE" USING CURSOR-2.
+           IF C-RC IN CURSOR-2 NOT = 0
+              PERFORM ORA-ERROR.
+
+       EXIT-LOGOF.
+
+           CALL "OLOGOF" USING LDA.
+           IF LDA-RC NOT = 0
+              PERFORM ORA-ERROR.
+
+       EXIT-STOP.
+
+           DISPLAY "End of the CBDEM4 program."
+           STOP RUN.
+
+
+      * If a CONNECT-FILE is present, it holds a SQL*Plus-style
+      * "userid/password@connect-string" line that overrides the
+      * built-in demo account.  Its absence is not an error - the
+      * defaults set up in WORKING-STORAGE are used instead.
+       READ-CONNECT-INFO.
+
+           OPEN INPUT CONNECT-FILE.
+           IF CONNECT-FILE-OK
+              READ CONNECT-FILE INTO CONNECT-REC
+              IF CONNECT-FILE-OK
+                 UNSTRING CONNECT-REC DELIMITED BY "/" OR "@"
+                    INTO USER-ID, PSW, CONN
+                 MOVE 0 TO USER-ID-L
+                 INSPECT USER-ID TALLYING USER-ID-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO PSW-L
+                 INSPECT PSW TALLYING PSW-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+                 MOVE 0 TO CONN-L
+                 INSPECT CONN TALLYING CONN-L
+                    FOR CHARACTERS BEFORE INITIAL ' '
+              END-IF
+              CLOSE CONNECT-FILE
+           END-IF.
+
+      * If a PURGE-PARM-FILE is present, it holds the retention
+      * window, in days, as a plain number - anything older than
+      * that many days is purged.  Its absence is not an error -
+      * PURGE-DAYS keeps its default of 90.
+       READ-PURGE-PARM.
+
+           OPEN INPUT PURGE-PARM-FILE.
+           IF PURGE-PARM-OK
+              READ PURGE-PARM-FILE INTO PURGE-PARM-REC
+              IF PURGE-PARM-OK
+                 COMPUTE PURGE-DAYS = FUNCTION NUMVAL(PURGE-PARM-REC)
+              END-IF
+              CLOSE PURGE-PARM-FILE
+           END-IF.
+
+      * Append one summary line to PURGE-LOG-FILE recording when
+      * this run purged what, so a night's retention job can be
+      * reviewed the next morning.
+       WRITE-PURGE-LOG.
+
+           ACCEPT PURGE-DATE FROM DATE YYYYMMDD.
+           ACCEPT PURGE-TIME FROM TIME.
+
+           MOVE SPACES TO PURGE-LOG-REC.
+           MOVE 1 TO PURGE-LOG-PTR.
+           STRING PURGE-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  PURGE-TIME DELIMITED BY SIZE
+                  " CBDEM4 purged " DELIMITED BY SIZE
+                  PURGE-COUNT-D DELIMITED BY SIZE
+                  " row(s), " DELIMITED BY SIZE
+                  PURGE-BYTES-D DELIMITED BY SIZE
+                  " byte(s), retention " DELIMITED BY SIZE
+                  PURGE-DAYS-D DELIMITED BY SIZE
+                  " day(s)." DELIMITED BY SIZE
+             INTO PURGE-LOG-REC
+             WITH POINTER PURGE-LOG-PTR.
+
+           OPEN EXTEND PURGE-LOG-FILE.
+           IF NOT PURGE-LOG-OK
+              OPEN OUTPUT PURGE-LOG-FILE.
+           WRITE PURGE-LOG-REC.
+           CLOSE PURGE-LOG-FILE.
+
+      *----------------------------------------------------------
+      * DISPLAY ORACLE ERROR NOTICE.
+      *----------------------------------------------------------
+
+       ORA-ERROR.
+
+           IF LDA-RC NOT = 0
+              DISPLAY "OLOGON error"
+              MOVE LDA-RC TO ERR-RC
+              MOVE 0 TO ERR-FNC
+           ELSE IF C-RC IN CURSOR-1 NOT = 0
+              MOVE C-RC IN CURSOR-1 TO ERR-RC
+              MOVE C-FNC IN CURSOR-1 TO ERR-FNC
+           ELSE
+              MOVE C-RC IN CURSOR-2 TO ERR-RC
+              MOVE C-FNC IN CURSOR-2 TO ERR-FNC.
+
+           DISPLAY "ORACLE error" WITH NO ADVANCING.
+           IF ERR-FNC NOT = 0
+              MOVE ERR-FNC TO ERR-FNC-D
+              DISPLAY " processing OCI function"
+                   ERR-FNC-D "."
+           ELSE
+              DISPLAY ".".
+
+           MOVE " " TO MSGBUF.
+           CALL "OERHMS" USING LDA, ERR-RC, MSGBUF, MSGBUF-L.
+           DISPLAY MSGBUF.
+
+           PERFORM WRITE-ERROR-LOG.
+
+      *----------------------------------------------------------
+      * APPEND ONE LINE (TIMESTAMP, PROGRAM NAME, FUNCTION/ERROR
+      * CODE, AND THE OERHMS MESSAGE TEXT) TO ERROR-LOG-FILE, SO
+      * A NIGHT'S BATCH RUN CAN BE REVIEWED THE NEXT MORNING.
+      *----------------------------------------------------------
+
+       WRITE-ERROR-LOG.
+
+           ACCEPT ERROR-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERROR-LOG-TIME FROM TIME.
+           MOVE ERR-RC TO ERR-RC-D.
+
+           MOVE SPACES TO ERROR-LOG-REC.
+           MOVE 1 TO ERROR-LOG-PTR.
+           STRING ERROR-LOG-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ERROR-LOG-TIME DELIMITED BY SIZE
+                  " CBDEM4 FNC=" DELIMITED BY SIZE
+                  ERR-FNC-D DELIMITED BY SIZE
+                  " RC=" DELIMITED BY SIZE
+                  ERR-RC-D DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  MSGBUF DELIMITED BY SIZE
+             INTO ERROR-LOG-REC
+             WITH POINTER ERROR-LOG-PTR.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF NOT ERROR-LOG-OK
+              OPEN OUTPUT ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
